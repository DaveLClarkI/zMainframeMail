@@ -0,0 +1,336 @@
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    MAILPRGB.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUGUST 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINSUPPLY GROUP SERVICES.
+      *REMARKS.       MAINFRAME MAIL BATCH RETENTION SWEEP PROGRAM.
+      *                SCANS MAILMID FOR COMPLETED MESSAGES OLDER THAN
+      *                A CALLER-SUPPLIED RETENTION WINDOW AND PURGES
+      *                THEM THE SAME WAY MAILWRTB/MAILWRTC'S
+      *                G00-MAIL-PURGE ROUTINE DOES.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/08/2026 DLC ORIGINAL PROGRAM.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+      ******************************************************************
+      *    INPUT-OUTPUT SECTION                                        *
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT MAILMID
+               ASSIGN TO MAILMID
+               ACCESS IS DYNAMIC INDEXED
+               RECORD KEY IS MMID-KEY
+               FILE STATUS IS FILE1-STAT
+                              FILE1-FDBK.
+
+           SELECT MAILMSG
+               ASSIGN TO MAILMSG
+               ACCESS IS DYNAMIC INDEXED
+               RECORD KEY IS MMSG-KEY
+               FILE STATUS IS FILE2-STAT
+                              FILE2-FDBK.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    FILE SECTION                                                *
+      ******************************************************************
+       FILE SECTION.
+
+       FD  MAILMID
+           RECORD IS VARYING IN SIZE
+             FROM 8 TO 255
+             DEPENDING ON MMID-RECL.
+       COPY MAILMID.
+
+       FD  MAILMSG
+           RECORD IS VARYING IN SIZE
+             FROM 11 TO 255
+             DEPENDING ON MMSG-RECL.
+       COPY MAILMSG.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  CONTROL-FIELDS.
+         03  FILLER                    PIC  X(11)   VALUE '**STORAGE**'.
+         03  THIS-PGM                  PIC  X(8)    VALUE 'MAILPRGB'.
+
+         03  MMID                      PIC S9(4)    BINARY VALUE 1.
+         03  MMSG                      PIC S9(4)    BINARY VALUE 2.
+
+         03  LEN                       PIC S9(4)    BINARY.
+         03  VAR-TEXTL                 PIC S9(4)    BINARY.
+         03  VAR-TEXT                  PIC  X(245)  VALUE SPACES.
+
+         03  MMID-RECL                 PIC  9(5).
+         03  MMSG-RECL                 PIC  9(5).
+
+         03  WS-CURRENT-TIMESTAMP      PIC S9(15)   COMP-3.
+         03  WS-CUTOFF-TIMESTAMP       PIC S9(15)   COMP-3.
+         03  WS-SAVE-MMID-ID           PIC S9(8)    COMP.
+
+      * THE FOLLOWING AREAS ARE SUBROUTINE PARAMETER BLOCKS
+
+       COPY RTCMAN.
+
+       COPY VSMSTATW.
+
+      /*****************************************************************
+      *    LINKAGE SECTION                                             *
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  MAILPRGR-PARMS.
+         COPY MAILPRGR.
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION USING MAILPRGR-PARMS.
+
+      ******************************************************************
+      *    MAINLINE ROUTINE                                            *
+      ******************************************************************
+       A00-MAINLINE-ROUTINE.
+
+           PERFORM B10-INITIALIZATION THRU B15-EXIT.
+
+           IF  RTC-CODE < +8
+               PERFORM C00-PURGE-SWEEP THRU C90-EXIT
+           END-IF.
+
+           PERFORM B20-TERMINATION THRU B25-EXIT.
+
+           GOBACK.
+
+      /*****************************************************************
+      *    PROGRAM INITIALIZATION ROUTINE                              *
+      ******************************************************************
+       B10-INITIALIZATION.
+
+           MOVE ZEROES                 TO RTC-CODE.
+           MOVE ZEROES                 TO MPRG-PURGED-COUNT
+                                          MPRG-EXAMINED-COUNT.
+
+           IF  MPRG-RETENTION-HOURS NOT > ZEROES
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': RETENTION WINDOW ERROR' DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               MOVE +12                TO RTC-CODE
+               PERFORM B80-CALL-RTCMAN THRU B85-EXIT
+           END-IF.
+
+           IF  RTC-CODE = ZERO
+               CALL 'ASKTIME'       USING WS-CURRENT-TIMESTAMP
+      * ASKTIME returns the same ABSTIME-format value CICS's
+      * ASKTIME ABSTIME sets into these same timestamp fields --
+      * milliseconds since 1900 -- so the cutoff offset is scaled
+      * in milliseconds, not seconds
+               COMPUTE WS-CUTOFF-TIMESTAMP =
+                       WS-CURRENT-TIMESTAMP
+                     - (MPRG-RETENTION-HOURS * 3600 * 1000)
+
+               MOVE 'MAILMID'          TO VSAM-FILE(MMID)
+               MOVE 'MAILMSG'          TO VSAM-FILE(MMSG)
+
+               MOVE LENGTH OF MMID-KEY TO VSAM-KEYL(MMID)
+               MOVE LENGTH OF MMSG-KEY TO VSAM-KEYL(MMSG)
+
+               SET  FUNC-OPEN(MMID)    TO TRUE
+               SET  FUNC-OPEN(MMSG)    TO TRUE
+
+               OPEN I-O    MAILMID
+                           MAILMSG
+
+               MOVE MMID               TO VSUB
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               MOVE MMSG               TO VSUB
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+
+       B15-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    PROGRAM TERMINATION ROUTINE                                 *
+      ******************************************************************
+       B20-TERMINATION.
+
+           IF  RTC-CODE < +16
+               SET  FUNC-CLOSE(MMID)  TO TRUE
+               SET  FUNC-CLOSE(MMSG)  TO TRUE
+
+               CLOSE MAILMID
+                     MAILMSG
+
+               MOVE MMID              TO VSUB
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               MOVE MMSG              TO VSUB
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+
+           MOVE RTC-CODE               TO RETURN-CODE.
+
+       B25-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    CHECK A VSAM OR WORK FILE'S STATUS                          *
+      ******************************************************************
+       COPY VSMSTATP.
+
+      /*****************************************************************
+      *    CALL THE SHOP RETURN CODE MANAGER UTILITY                   *
+      ******************************************************************
+       COPY RTCMANP.
+
+      /*****************************************************************
+      *    RETENTION SWEEP ROUTINE                                     *
+      *    SCANS MAILMID IN KEY ORDER AND PURGES EVERY COMPLETED       *
+      *    MESSAGE WHOSE MMID-CHANGED-TIMESTAMP IS OLDER THAN THE      *
+      *    RETENTION WINDOW.                                           *
+      ******************************************************************
+       C00-PURGE-SWEEP.
+
+           MOVE LOW-VALUES             TO MMID-KEY.
+           MOVE MMID                   TO VSUB.
+           SET  FUNC-START(VSUB)       TO TRUE.
+           START MAILMID KEY >= MMID-KEY END-START.
+
+           PERFORM WITH TEST BEFORE
+             UNTIL NOT STAT-NORMAL(VSUB)
+               SET  FUNC-READNEXT(VSUB) TO TRUE
+               READ MAILMID NEXT RECORD END-READ
+               IF  STAT-NORMAL(VSUB)
+                   PERFORM D00-CHECK-CANDIDATE THRU D90-EXIT
+               END-IF
+           END-PERFORM.
+
+           IF  STAT-EOFILE(VSUB)
+               SET  STAT-NORMAL(VSUB)  TO TRUE
+           END-IF.
+
+           IF  NOT STAT-NORMAL(VSUB)
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': SCANNING '
+                      'MAILMID...'        DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+
+           DISPLAY THIS-PGM ': EXAMINED=' MPRG-EXAMINED-COUNT
+                             ' PURGED='   MPRG-PURGED-COUNT
+                                     UPON CONSOLE.
+
+       C90-EXIT.
+           EXIT.
+
+       D00-CHECK-CANDIDATE.
+
+           IF  MMID-ID > ZEROES
+               ADD  1                  TO MPRG-EXAMINED-COUNT
+               IF  MMID-IS-COMPLETE
+               AND MMID-CHANGED-TIMESTAMP < WS-CUTOFF-TIMESTAMP
+                   PERFORM E00-PURGE-MESSAGE THRU E90-EXIT
+               END-IF
+           END-IF.
+
+       D90-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    PURGE ONE MESSAGE -- SAME LOGIC AS MAILWRTB/C G00-MAIL-PURGE
+      ******************************************************************
+       E00-PURGE-MESSAGE.
+
+           MOVE MMID-ID                TO WS-SAVE-MMID-ID.
+
+      * delete message body records
+           MOVE MMID-ID                TO MMSG-ID.
+           MOVE ZEROES                 TO MMSG-SEQ.
+           MOVE MMSG                   TO VSUB.
+           SET  FUNC-START(VSUB)       TO TRUE.
+           START MAILMSG KEY >= MMSG-KEY END-START.
+           PERFORM WITH TEST BEFORE
+             UNTIL MMSG-ID NOT = WS-SAVE-MMID-ID
+                OR NOT STAT-NORMAL(VSUB)
+               SET  FUNC-READNEXT(VSUB) TO TRUE
+               READ MAILMSG NEXT RECORD END-READ
+               IF  STAT-NORMAL(VSUB)
+               AND MMSG-ID = WS-SAVE-MMID-ID
+                   SET  FUNC-DELETE(VSUB)
+                                       TO TRUE
+                   DELETE MAILMSG RECORD END-DELETE
+               END-IF
+           END-PERFORM.
+           IF  STAT-EOFILE(VSUB)
+               SET STAT-NORMAL(VSUB)   TO TRUE
+           END-IF.
+
+           IF  STAT-NORMAL(VSUB)
+      * delete message id header record
+               MOVE MMID               TO VSUB
+               SET  FUNC-DELETE(VSUB)  TO TRUE
+               DELETE MAILMID RECORD END-DELETE
+           END-IF.
+
+           IF  STAT-NORMAL(VSUB)
+               ADD  1                  TO MPRG-PURGED-COUNT
+           ELSE
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': PURGING '
+                      'MAIL MESSAGE...'   DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+
+       E90-EXIT.
+           EXIT.
