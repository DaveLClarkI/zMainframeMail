@@ -184,6 +184,7 @@
            WHEN MAIL-DIST-PARMS     GO TO D00-MAIL-DISTRIBUTION
            WHEN MAIL-BODY-PARMS     GO TO E00-MAIL-BODY
            WHEN MAIL-MESG-COMPLETE  GO TO F00-MAIL-COMPLETE
+           WHEN MAIL-MESG-DELIVERED GO TO H00-MAIL-DELIVERED
            WHEN MAIL-PURGE-MESG     GO TO G00-MAIL-PURGE
            END-EVALUATE.
 
@@ -302,6 +303,26 @@
                GO TO Z00-MAIL-TERMINATION
            END-IF.
 
+           IF  EIBRESP = DFHRESP(NORMAL)
+               PERFORM Q20-INITKEY-MAILMID
+      * get message id header record to check the private flag
+               MOVE MAIL-ID             TO MMID-ID
+               PERFORM Q25-READEQ-MAILMID
+           END-IF.
+
+           IF  EIBRESP = DFHRESP(NORMAL)
+           AND MMID-IS-PRIVATE
+               STRING 'Caller '           DELIMITED BY SIZE
+                      CICS-INVOKEDBY      DELIMITED BY SPACE
+                      ' message is private.'
+                                     INTO LOGF-MESG
+               PERFORM Q200-UNEX-LOG
+               EXEC CICS ABEND
+                         ABCODE('MPRV')
+                         CANCEL
+               END-EXEC
+           END-IF.
+
            IF  EIBRESP = DFHRESP(NORMAL)
                PERFORM Q50-INITKEY-MAILMDS
       * get extended message distribution sequence number
@@ -310,9 +331,12 @@
                MOVE MAIL-ID            TO MMDS-ID
                PERFORM Q51-STARTBR-MAILMDS
                IF  EIBRESP = DFHRESP(NOTFND)
-      *     else find last record on file
+      *     else find last record on file -- GTEQ against an
+      *     all-HIGH-VALUES key always comes back NOTFND too (no key
+      *     can equal or exceed it), but it still leaves the browse
+      *     positioned at the logical end of the file for READPREV
                    MOVE HIGH-VALUES    TO MMDS-KEY
-                   PERFORM Q52-STARTEQ-MAILMDS
+                   PERFORM Q51-STARTBR-MAILMDS
                END-IF
                IF  EIBRESP = DFHRESP(NORMAL)
       *     get that record
@@ -323,6 +347,18 @@
                END-IF
                IF  EIBRESP = DFHRESP(NORMAL)
                           OR DFHRESP(NOTFND)
+               IF  MMDS-ID = MAIL-ID
+               AND MMDS-SEQ >= 3000
+                   STRING 'Caller '       DELIMITED BY SIZE
+                          CICS-INVOKEDBY  DELIMITED BY SPACE
+                          ' distribution limit reached.'
+                                     INTO LOGF-MESG
+                   PERFORM Q100-LOGIT THRU Q199-EXIT
+                   EXEC CICS ABEND
+                             ABCODE('MDMX')
+                             CANCEL
+                   END-EXEC
+               ELSE
       * build extended message distribution record
                    IF  MMDS-ID = MAIL-ID
                        ADD  1          TO MMDS-SEQ
@@ -335,6 +371,7 @@
       * write extended message distribution record
                    PERFORM Q57-WRITE-MAILMDS
                END-IF
+               END-IF
            END-IF.
 
            IF  EIBRESP NOT = DFHRESP(NORMAL)
@@ -418,6 +455,42 @@
 
            GO TO Z00-MAIL-TERMINATION.
 
+      /*****************************************************************
+      *    MAIL DELIVERED ROUTINE                                      *
+      ******************************************************************
+       H00-MAIL-DELIVERED.
+
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+
+           PERFORM Q20-INITKEY-MAILMID.
+      * get message id header record
+           MOVE MAIL-ID                TO MMID-ID.
+           PERFORM Q26-READUP-MAILMID.
+
+           IF  EIBRESP = DFHRESP(NORMAL)
+      * stamp the actual delivery time -- distinct from the
+      * changed/complete timestamp, which only tracks the header
+               MOVE WS-ABSTIME         TO MMID-SENT-TIMESTAMP
+               MOVE CICS-USERID        TO MMID-UPDATED-BY
+      * rewrite message id header record
+               PERFORM Q27-REWRITE-MAILMID
+           END-IF.
+
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+      * report errors and abend process
+               STRING 'Caller '           DELIMITED BY SIZE
+                      CICS-INVOKEDBY      DELIMITED BY SPACE
+                      ' failure delivering mail message.'
+                   DELIMITED BY SIZE INTO LOGF-MESG
+               PERFORM Q200-UNEX-LOG
+               EXEC CICS ABEND
+                         ABCODE('MLOG')
+                         CANCEL
+               END-EXEC
+           END-IF.
+
+           GO TO Z00-MAIL-TERMINATION.
+
       /*****************************************************************
       *    MAIL PURGE ROUTINE                                          *
       ******************************************************************
@@ -470,6 +543,16 @@
                END-EXEC
            END-IF.
            MOVE 1                      TO MMID-ID.
+       Q25-READEQ-MAILMID.
+           MOVE LENGTH OF MAILMID-RECORD TO MMID-RECL.
+           EXEC CICS READ
+                     DATASET  (MAILMID)
+                     INTO     (MAILMID-RECORD)
+                     LENGTH   (MMID-RECL)
+                     RIDFLD   (MMID-KEY)
+                     EQUAL
+                     NOHANDLE
+           END-EXEC.
        Q26-READUP-MAILMID.
            MOVE LENGTH OF MAILMID-RECORD TO MMID-RECL.
            EXEC CICS READ
@@ -591,13 +674,6 @@
                      GTEQ
                      NOHANDLE
            END-EXEC.
-       Q52-STARTEQ-MAILMDS.
-           EXEC CICS STARTBR
-                     DATASET  (MAILMDS)
-                     RIDFLD   (MMDS-KEY)
-                     EQUAL
-                     NOHANDLE
-           END-EXEC.
        Q54-READPREV-MAILMDS.
            EXEC CICS READPREV
                      DATASET  (MAILMDS)
