@@ -0,0 +1,354 @@
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    MAILAUDB.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUGUST 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINSUPPLY GROUP SERVICES.
+      *REMARKS.       MAINFRAME MAIL ORPHANED MESSAGE AUDIT REPORT.
+      *                LISTS MAILMID HEADERS THAT ARE STILL
+      *                MMID-NOT-COMPLETE AFTER A CALLER-SUPPLIED AGE
+      *                THRESHOLD, TOGETHER WITH HOW MANY MAILMSG BODY
+      *                ROWS ACTUALLY EXIST FOR EACH ONE, SO REAL
+      *                IN-FLIGHT MAIL CAN BE TOLD APART FROM MESSAGES
+      *                ABANDONED BY AN ABENDED CALLER.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/08/2026 DLC ORIGINAL PROGRAM.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+      ******************************************************************
+      *    INPUT-OUTPUT SECTION                                        *
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT MAILMID
+               ASSIGN TO MAILMID
+               ACCESS IS DYNAMIC INDEXED
+               RECORD KEY IS MMID-KEY
+               FILE STATUS IS FILE1-STAT
+                              FILE1-FDBK.
+
+           SELECT MAILMSG
+               ASSIGN TO MAILMSG
+               ACCESS IS DYNAMIC INDEXED
+               RECORD KEY IS MMSG-KEY
+               FILE STATUS IS FILE2-STAT
+                              FILE2-FDBK.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    FILE SECTION                                                *
+      ******************************************************************
+       FILE SECTION.
+
+       FD  MAILMID
+           RECORD IS VARYING IN SIZE
+             FROM 8 TO 255
+             DEPENDING ON MMID-RECL.
+       COPY MAILMID.
+
+       FD  MAILMSG
+           RECORD IS VARYING IN SIZE
+             FROM 11 TO 255
+             DEPENDING ON MMSG-RECL.
+       COPY MAILMSG.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  CONTROL-FIELDS.
+         03  FILLER                    PIC  X(11)   VALUE '**STORAGE**'.
+         03  THIS-PGM                  PIC  X(8)    VALUE 'MAILAUDB'.
+
+         03  MMID                      PIC S9(4)    BINARY VALUE 1.
+         03  MMSG                      PIC S9(4)    BINARY VALUE 2.
+
+         03  VAR-TEXTL                 PIC S9(4)    BINARY.
+         03  VAR-TEXT                  PIC  X(245)  VALUE SPACES.
+
+         03  MMID-RECL                 PIC  9(5).
+         03  MMSG-RECL                 PIC  9(5).
+
+         03  WS-CURRENT-TIMESTAMP      PIC S9(15)   COMP-3.
+         03  WS-CUTOFF-TIMESTAMP       PIC S9(15)   COMP-3.
+         03  WS-SAVE-MMID-ID           PIC S9(8)    COMP.
+         03  WS-BODY-ROWS              PIC S9(8)    COMP.
+
+       01  REPORT-LINE.
+         03  RPT-MMID-ID               PIC Z(7)9.
+         03  FILLER                    PIC  X(1)    VALUE SPACE.
+         03  RPT-SYSTEM                PIC  X(8).
+         03  FILLER                    PIC  X(1)    VALUE SPACE.
+         03  RPT-FROM                  PIC  X(8).
+         03  FILLER                    PIC  X(1)    VALUE SPACE.
+         03  RPT-CREATED-BY            PIC  X(8).
+         03  FILLER                    PIC  X(1)    VALUE SPACE.
+         03  RPT-BODY-ROWS             PIC Z(7)9.
+
+      * THE FOLLOWING AREAS ARE SUBROUTINE PARAMETER BLOCKS
+
+       COPY RTCMAN.
+
+       COPY VSMSTATW.
+
+      /*****************************************************************
+      *    LINKAGE SECTION                                             *
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  MAILAUDR-PARMS.
+         COPY MAILAUDR.
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION USING MAILAUDR-PARMS.
+
+      ******************************************************************
+      *    MAINLINE ROUTINE                                            *
+      ******************************************************************
+       A00-MAINLINE-ROUTINE.
+
+           PERFORM B10-INITIALIZATION THRU B15-EXIT.
+
+           IF  RTC-CODE < +8
+               PERFORM C00-AUDIT-SWEEP THRU C90-EXIT
+           END-IF.
+
+           PERFORM B20-TERMINATION THRU B25-EXIT.
+
+           GOBACK.
+
+      /*****************************************************************
+      *    PROGRAM INITIALIZATION ROUTINE                              *
+      ******************************************************************
+       B10-INITIALIZATION.
+
+           MOVE ZEROES                 TO RTC-CODE.
+           MOVE ZEROES                 TO MAUD-EXAMINED-COUNT
+                                          MAUD-FOUND-COUNT.
+
+           IF  MAUD-AGE-HOURS NOT > ZEROES
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': AGE THRESHOLD ERROR' DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               MOVE +12                TO RTC-CODE
+               PERFORM B80-CALL-RTCMAN THRU B85-EXIT
+           END-IF.
+
+           IF  RTC-CODE = ZERO
+               CALL 'ASKTIME'       USING WS-CURRENT-TIMESTAMP
+      * ASKTIME returns the same ABSTIME-format value CICS's
+      * ASKTIME ABSTIME sets into these same timestamp fields --
+      * milliseconds since 1900 -- so the cutoff offset is scaled
+      * in milliseconds, not seconds
+               COMPUTE WS-CUTOFF-TIMESTAMP =
+                       WS-CURRENT-TIMESTAMP
+                     - (MAUD-AGE-HOURS * 3600 * 1000)
+
+               MOVE 'MAILMID'          TO VSAM-FILE(MMID)
+               MOVE 'MAILMSG'          TO VSAM-FILE(MMSG)
+
+               MOVE LENGTH OF MMID-KEY TO VSAM-KEYL(MMID)
+               MOVE LENGTH OF MMSG-KEY TO VSAM-KEYL(MMSG)
+
+               SET  FUNC-OPEN(MMID)    TO TRUE
+               SET  FUNC-OPEN(MMSG)    TO TRUE
+
+               OPEN INPUT  MAILMID
+                           MAILMSG
+
+               MOVE MMID               TO VSUB
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               MOVE MMSG               TO VSUB
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+
+               DISPLAY '  MAIL-ID  SYSTEM   FROM     CREATED-BY'
+                       '  BODY-ROWS'          UPON CONSOLE
+           END-IF.
+
+       B15-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    PROGRAM TERMINATION ROUTINE                                 *
+      ******************************************************************
+       B20-TERMINATION.
+
+           IF  RTC-CODE < +16
+               SET  FUNC-CLOSE(MMID)  TO TRUE
+               SET  FUNC-CLOSE(MMSG)  TO TRUE
+
+               CLOSE MAILMID
+                     MAILMSG
+
+               MOVE MMID              TO VSUB
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               MOVE MMSG              TO VSUB
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+
+           DISPLAY THIS-PGM ': EXAMINED=' MAUD-EXAMINED-COUNT
+                             ' ORPHANED=' MAUD-FOUND-COUNT
+                                     UPON CONSOLE.
+
+           MOVE RTC-CODE               TO RETURN-CODE.
+
+       B25-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    CHECK A VSAM OR WORK FILE'S STATUS                          *
+      ******************************************************************
+       COPY VSMSTATP.
+
+      /*****************************************************************
+      *    CALL THE SHOP RETURN CODE MANAGER UTILITY                   *
+      ******************************************************************
+       COPY RTCMANP.
+
+      /*****************************************************************
+      *    AUDIT SWEEP ROUTINE                                         *
+      *    SCANS MAILMID IN KEY ORDER FOR NOT-COMPLETE HEADERS OLDER   *
+      *    THAN THE AGE THRESHOLD AND REPORTS EACH ONE.                *
+      ******************************************************************
+       C00-AUDIT-SWEEP.
+
+           MOVE LOW-VALUES             TO MMID-KEY.
+           MOVE MMID                   TO VSUB.
+           SET  FUNC-START(VSUB)       TO TRUE.
+           START MAILMID KEY >= MMID-KEY END-START.
+
+           PERFORM WITH TEST BEFORE
+             UNTIL NOT STAT-NORMAL(VSUB)
+               SET  FUNC-READNEXT(VSUB) TO TRUE
+               READ MAILMID NEXT RECORD END-READ
+               IF  STAT-NORMAL(VSUB)
+                   PERFORM D00-CHECK-CANDIDATE THRU D90-EXIT
+               END-IF
+           END-PERFORM.
+
+           IF  STAT-EOFILE(VSUB)
+               SET  STAT-NORMAL(VSUB)  TO TRUE
+           END-IF.
+
+           IF  NOT STAT-NORMAL(VSUB)
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': SCANNING '
+                      'MAILMID...'        DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+
+       C90-EXIT.
+           EXIT.
+
+       D00-CHECK-CANDIDATE.
+
+           IF  MMID-ID > ZEROES
+               ADD  1                  TO MAUD-EXAMINED-COUNT
+               IF  MMID-NOT-COMPLETE
+               AND MMID-CREATED-TIMESTAMP < WS-CUTOFF-TIMESTAMP
+                   PERFORM E00-REPORT-ORPHAN THRU E90-EXIT
+               END-IF
+           END-IF.
+
+       D90-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    COUNT MAILMSG BODY ROWS FOR ONE MESSAGE AND PRINT A LINE    *
+      ******************************************************************
+       E00-REPORT-ORPHAN.
+
+           MOVE MMID-ID                TO WS-SAVE-MMID-ID.
+           MOVE ZEROES                 TO WS-BODY-ROWS.
+
+           MOVE MMID-ID                TO MMSG-ID.
+           MOVE ZEROES                 TO MMSG-SEQ.
+           MOVE MMSG                   TO VSUB.
+           SET  FUNC-START(VSUB)       TO TRUE.
+           START MAILMSG KEY >= MMSG-KEY END-START.
+           PERFORM WITH TEST BEFORE
+             UNTIL MMSG-ID NOT = WS-SAVE-MMID-ID
+                OR NOT STAT-NORMAL(VSUB)
+               SET  FUNC-READNEXT(VSUB) TO TRUE
+               READ MAILMSG NEXT RECORD END-READ
+               IF  STAT-NORMAL(VSUB)
+               AND MMSG-ID = WS-SAVE-MMID-ID
+                   ADD  1              TO WS-BODY-ROWS
+               END-IF
+           END-PERFORM.
+
+           IF  STAT-EOFILE(VSUB)
+               SET  STAT-NORMAL(VSUB)  TO TRUE
+           END-IF.
+
+           IF  NOT STAT-NORMAL(VSUB)
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': SCANNING '
+                      'MAILMSG...'        DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+
+           ADD  1                      TO MAUD-FOUND-COUNT.
+
+           MOVE WS-SAVE-MMID-ID        TO RPT-MMID-ID.
+           MOVE MMID-SYSTEM            TO RPT-SYSTEM.
+           MOVE MMID-FROM              TO RPT-FROM.
+           MOVE MMID-CREATED-BY        TO RPT-CREATED-BY.
+           MOVE WS-BODY-ROWS           TO RPT-BODY-ROWS.
+           DISPLAY REPORT-LINE                 UPON CONSOLE.
+
+      * re-point VSUB back at the MAILMID status table entry, since
+      * counting MAILMSG rows repointed it for the outer loop's use
+           MOVE MMID                   TO VSUB.
+
+       E90-EXIT.
+           EXIT.
