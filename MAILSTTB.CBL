@@ -0,0 +1,548 @@
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    MAILSTTB.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUGUST 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINSUPPLY GROUP SERVICES.
+      *REMARKS.       MAINFRAME MAIL DAILY VOLUME AND COMPLETION RATE
+      *                REPORT.  TALLIES MAILMID MESSAGE COUNTS AND
+      *                COMPLETION RATES BY MMID-SYSTEM, MMID-FROM AND
+      *                MMID-CREATED-BY, PLUS THE AVERAGE TIME FROM
+      *                MMID-CREATED-TIMESTAMP TO MMID-CHANGED-TIMESTAMP
+      *                FOR COMPLETED MESSAGES.  ONLY MESSAGES CREATED
+      *                WITHIN THE CALLER-SUPPLIED MSTT-REPORT-HOURS
+      *                WINDOW (E.G. 24 FOR A DAILY RUN) ARE TALLIED.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/08/2026 DLC ORIGINAL PROGRAM.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+      ******************************************************************
+      *    INPUT-OUTPUT SECTION                                        *
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT MAILMID
+               ASSIGN TO MAILMID
+               ACCESS IS DYNAMIC INDEXED
+               RECORD KEY IS MMID-KEY
+               FILE STATUS IS FILE1-STAT
+                              FILE1-FDBK.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    FILE SECTION                                                *
+      ******************************************************************
+       FILE SECTION.
+
+       FD  MAILMID
+           RECORD IS VARYING IN SIZE
+             FROM 8 TO 255
+             DEPENDING ON MMID-RECL.
+       COPY MAILMID.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  CONTROL-FIELDS.
+         03  FILLER                    PIC  X(11)   VALUE '**STORAGE**'.
+         03  THIS-PGM                  PIC  X(8)    VALUE 'MAILSTTB'.
+
+         03  MMID                      PIC S9(4)    BINARY VALUE 1.
+
+         03  VAR-TEXTL                 PIC S9(4)    BINARY.
+         03  VAR-TEXT                  PIC  X(245)  VALUE SPACES.
+
+         03  MMID-RECL                 PIC  9(5).
+
+         03  WS-CURRENT-TIMESTAMP      PIC S9(15)   COMP-3.
+         03  WS-CUTOFF-TIMESTAMP       PIC S9(15)   COMP-3.
+
+         03  WS-LATENCY                PIC S9(15)   COMP-3.
+         03  WS-AVG-LATENCY            PIC S9(15)   COMP-3.
+         03  WS-COMPLETE-PCT           PIC S9(3)    COMP.
+
+      * COUNTS OF DISTINCT KEYS TURNED AWAY ONCE THEIR TALLY TABLE'S
+      * 100 ENTRIES ARE ALL TAKEN -- SEE D00/E00/F00.
+         03  WS-SYS-OVERFLOW           PIC S9(8)    COMP VALUE ZERO.
+         03  WS-FRM-OVERFLOW           PIC S9(8)    COMP VALUE ZERO.
+         03  WS-CBY-OVERFLOW           PIC S9(8)    COMP VALUE ZERO.
+
+      * TALLY TABLES -- ONE ENTRY PER DISTINCT BREAK VALUE SEEN.  A
+      * SHOP THIS SIZE NEVER HAS MORE THAN A HANDFUL OF SYSTEMS, FROM
+      * IDS OR CREATED-BY IDS, SO A LINEAR FIND-OR-INSERT IS PLENTY.
+
+       01  SYSTEM-TALLY.
+         03  SYS-COUNT                 PIC S9(4)    BINARY VALUE ZERO.
+         03  SYS-ENTRY OCCURS 100 TIMES INDEXED BY SYS-IDX.
+             05  SYS-KEY               PIC  X(8)    VALUE SPACES.
+             05  SYS-TOTAL             PIC S9(8)    COMP VALUE ZERO.
+             05  SYS-COMPLETE          PIC S9(8)    COMP VALUE ZERO.
+             05  SYS-LATENCY-TOTAL     PIC S9(15)   COMP-3 VALUE ZERO.
+             05  SYS-LATENCY-COUNT     PIC S9(8)    COMP VALUE ZERO.
+
+       01  FROM-TALLY.
+         03  FRM-COUNT                 PIC S9(4)    BINARY VALUE ZERO.
+         03  FRM-ENTRY OCCURS 100 TIMES INDEXED BY FRM-IDX.
+             05  FRM-KEY               PIC  X(8)    VALUE SPACES.
+             05  FRM-TOTAL             PIC S9(8)    COMP VALUE ZERO.
+             05  FRM-COMPLETE          PIC S9(8)    COMP VALUE ZERO.
+             05  FRM-LATENCY-TOTAL     PIC S9(15)   COMP-3 VALUE ZERO.
+             05  FRM-LATENCY-COUNT     PIC S9(8)    COMP VALUE ZERO.
+
+       01  CREATEDBY-TALLY.
+         03  CBY-COUNT                 PIC S9(4)    BINARY VALUE ZERO.
+         03  CBY-ENTRY OCCURS 100 TIMES INDEXED BY CBY-IDX.
+             05  CBY-KEY               PIC  X(8)    VALUE SPACES.
+             05  CBY-TOTAL             PIC S9(8)    COMP VALUE ZERO.
+             05  CBY-COMPLETE          PIC S9(8)    COMP VALUE ZERO.
+             05  CBY-LATENCY-TOTAL     PIC S9(15)   COMP-3 VALUE ZERO.
+             05  CBY-LATENCY-COUNT     PIC S9(8)    COMP VALUE ZERO.
+
+       01  REPORT-LINE.
+         03  RPT-KEY                   PIC  X(8).
+         03  FILLER                    PIC  X(1)    VALUE SPACE.
+         03  RPT-TOTAL                 PIC Z(7)9.
+         03  FILLER                    PIC  X(1)    VALUE SPACE.
+         03  RPT-COMPLETE              PIC Z(7)9.
+         03  FILLER                    PIC  X(1)    VALUE SPACE.
+         03  RPT-PCT                   PIC ZZ9.
+         03  FILLER                    PIC  X(1)    VALUE SPACE.
+         03  RPT-AVG-LATENCY           PIC Z(8)9.
+
+      * THE FOLLOWING AREAS ARE SUBROUTINE PARAMETER BLOCKS
+
+       COPY RTCMAN.
+
+       COPY VSMSTATW.
+
+      /*****************************************************************
+      *    LINKAGE SECTION                                             *
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  MAILSTTR-PARMS.
+         COPY MAILSTTR.
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION USING MAILSTTR-PARMS.
+
+      ******************************************************************
+      *    MAINLINE ROUTINE                                            *
+      ******************************************************************
+       A00-MAINLINE-ROUTINE.
+
+           PERFORM B10-INITIALIZATION THRU B15-EXIT.
+
+           IF  RTC-CODE < +8
+               PERFORM C00-STATS-SWEEP THRU C90-EXIT
+               PERFORM G00-PRINT-REPORT THRU G90-EXIT
+           END-IF.
+
+           PERFORM B20-TERMINATION THRU B25-EXIT.
+
+           GOBACK.
+
+      /*****************************************************************
+      *    PROGRAM INITIALIZATION ROUTINE                              *
+      ******************************************************************
+       B10-INITIALIZATION.
+
+           MOVE ZEROES                 TO RTC-CODE.
+           MOVE ZEROES                 TO MSTT-EXAMINED-COUNT.
+
+           IF  MSTT-REPORT-HOURS NOT > ZEROES
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': REPORT WINDOW ERROR' DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               MOVE +12                TO RTC-CODE
+               PERFORM B80-CALL-RTCMAN THRU B85-EXIT
+           END-IF.
+
+           IF  RTC-CODE = ZERO
+               CALL 'ASKTIME'       USING WS-CURRENT-TIMESTAMP
+      * SAME ABSTIME-FORMAT SCALE AS MAILPRGB/MAILAUDB'S CUTOFFS --
+      * MILLISECONDS SINCE 1900, NOT SECONDS
+               COMPUTE WS-CUTOFF-TIMESTAMP =
+                       WS-CURRENT-TIMESTAMP
+                     - (MSTT-REPORT-HOURS * 3600 * 1000)
+
+               MOVE 'MAILMID'          TO VSAM-FILE(MMID)
+               MOVE LENGTH OF MMID-KEY TO VSAM-KEYL(MMID)
+
+               SET  FUNC-OPEN(MMID)    TO TRUE
+               OPEN INPUT MAILMID
+
+               MOVE MMID               TO VSUB
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+
+       B15-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    PROGRAM TERMINATION ROUTINE                                 *
+      ******************************************************************
+       B20-TERMINATION.
+
+           IF  RTC-CODE < +16
+               SET  FUNC-CLOSE(MMID)  TO TRUE
+               CLOSE MAILMID
+
+               MOVE MMID              TO VSUB
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+
+           MOVE RTC-CODE               TO RETURN-CODE.
+
+       B25-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    CHECK A VSAM OR WORK FILE'S STATUS                          *
+      ******************************************************************
+       COPY VSMSTATP.
+
+      /*****************************************************************
+      *    CALL THE SHOP RETURN CODE MANAGER UTILITY                   *
+      ******************************************************************
+       COPY RTCMANP.
+
+      /*****************************************************************
+      *    STATISTICS SWEEP ROUTINE                                    *
+      *    SCANS MAILMID AND ACCUMULATES THE TALLY TABLES.             *
+      ******************************************************************
+       C00-STATS-SWEEP.
+
+           MOVE LOW-VALUES             TO MMID-KEY.
+           MOVE MMID                   TO VSUB.
+           SET  FUNC-START(VSUB)       TO TRUE.
+           START MAILMID KEY >= MMID-KEY END-START.
+
+           PERFORM WITH TEST BEFORE
+             UNTIL NOT STAT-NORMAL(VSUB)
+               SET  FUNC-READNEXT(VSUB) TO TRUE
+               READ MAILMID NEXT RECORD END-READ
+               IF  STAT-NORMAL(VSUB)
+               AND MMID-ID > ZEROES
+               AND MMID-CREATED-TIMESTAMP >= WS-CUTOFF-TIMESTAMP
+                   ADD  1              TO MSTT-EXAMINED-COUNT
+                   PERFORM D00-TALLY-SYSTEM    THRU D90-EXIT
+                   PERFORM E00-TALLY-FROM      THRU E90-EXIT
+                   PERFORM F00-TALLY-CREATEDBY THRU F90-EXIT
+               END-IF
+           END-PERFORM.
+
+           IF  STAT-EOFILE(VSUB)
+               SET  STAT-NORMAL(VSUB)  TO TRUE
+           END-IF.
+
+           IF  NOT STAT-NORMAL(VSUB)
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': SCANNING '
+                      'MAILMID...'        DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+
+      * A FULL TALLY TABLE TURNS AWAY ANY FURTHER DISTINCT KEYS FOR
+      * THE REST OF THE SWEEP (SEE D00/E00/F00) -- REPORT IT AS A
+      * WARNING RATHER THAN FAILING THE WHOLE RUN, SINCE THE REPORT
+      * IS STILL ACCURATE FOR EVERY KEY THAT DID FIT.
+           IF  WS-SYS-OVERFLOW > ZEROES
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': SYSTEM-TALLY '
+                      'TABLE FULL'        DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               DISPLAY THIS-PGM ': SYSTEM-TALLY OVERFLOW COUNT='
+                                 WS-SYS-OVERFLOW
+                                     UPON CONSOLE
+               MOVE +4                 TO RTC-CODE
+               PERFORM B80-CALL-RTCMAN THRU B85-EXIT
+           END-IF.
+
+           IF  WS-FRM-OVERFLOW > ZEROES
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': FROM-TALLY '
+                      'TABLE FULL'        DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               DISPLAY THIS-PGM ': FROM-TALLY OVERFLOW COUNT='
+                                 WS-FRM-OVERFLOW
+                                     UPON CONSOLE
+               MOVE +4                 TO RTC-CODE
+               PERFORM B80-CALL-RTCMAN THRU B85-EXIT
+           END-IF.
+
+           IF  WS-CBY-OVERFLOW > ZEROES
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': CREATEDBY-TALLY '
+                      'TABLE FULL'        DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               DISPLAY THIS-PGM ': CREATEDBY-TALLY OVERFLOW COUNT='
+                                 WS-CBY-OVERFLOW
+                                     UPON CONSOLE
+               MOVE +4                 TO RTC-CODE
+               PERFORM B80-CALL-RTCMAN THRU B85-EXIT
+           END-IF.
+
+       C90-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    TALLY ONE MESSAGE BY MMID-SYSTEM                            *
+      ******************************************************************
+       D00-TALLY-SYSTEM.
+
+           SET  SYS-IDX                TO 1.
+           SEARCH SYS-ENTRY
+             AT END
+               IF  SYS-COUNT < 100
+                   ADD  1              TO SYS-COUNT
+                   SET  SYS-IDX        TO SYS-COUNT
+                   MOVE MMID-SYSTEM    TO SYS-KEY(SYS-IDX)
+               END-IF
+             WHEN SYS-KEY(SYS-IDX) = MMID-SYSTEM
+               CONTINUE
+           END-SEARCH.
+
+      * AN UNSUCCESSFUL SEARCH (TABLE ALREADY FULL OF OTHER KEYS)
+      * LEAVES SYS-IDX ONE PAST THE LAST ENTRY, NOT ZERO -- GUARD THE
+      * UPPER BOUND EXPLICITLY RATHER THAN JUST SYS-IDX > ZEROES.
+           IF  SYS-IDX > ZEROES
+           AND SYS-IDX NOT > 100
+               ADD  1                  TO SYS-TOTAL(SYS-IDX)
+               IF  MMID-IS-COMPLETE
+                   ADD  1              TO SYS-COMPLETE(SYS-IDX)
+                   COMPUTE WS-LATENCY = MMID-CHANGED-TIMESTAMP
+                                      - MMID-CREATED-TIMESTAMP
+                   ADD  WS-LATENCY     TO SYS-LATENCY-TOTAL(SYS-IDX)
+                   ADD  1              TO SYS-LATENCY-COUNT(SYS-IDX)
+               END-IF
+           ELSE
+               IF  SYS-IDX > 100
+                   ADD  1              TO WS-SYS-OVERFLOW
+               END-IF
+           END-IF.
+
+       D90-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    TALLY ONE MESSAGE BY MMID-FROM                              *
+      ******************************************************************
+       E00-TALLY-FROM.
+
+           SET  FRM-IDX                TO 1.
+           SEARCH FRM-ENTRY
+             AT END
+               IF  FRM-COUNT < 100
+                   ADD  1              TO FRM-COUNT
+                   SET  FRM-IDX        TO FRM-COUNT
+                   MOVE MMID-FROM      TO FRM-KEY(FRM-IDX)
+               END-IF
+             WHEN FRM-KEY(FRM-IDX) = MMID-FROM
+               CONTINUE
+           END-SEARCH.
+
+      * SEE D00-TALLY-SYSTEM -- AN UNSUCCESSFUL SEARCH LEAVES FRM-IDX
+      * ONE PAST THE LAST ENTRY WHEN THE TABLE IS ALREADY FULL.
+           IF  FRM-IDX > ZEROES
+           AND FRM-IDX NOT > 100
+               ADD  1                  TO FRM-TOTAL(FRM-IDX)
+               IF  MMID-IS-COMPLETE
+                   ADD  1              TO FRM-COMPLETE(FRM-IDX)
+                   COMPUTE WS-LATENCY = MMID-CHANGED-TIMESTAMP
+                                      - MMID-CREATED-TIMESTAMP
+                   ADD  WS-LATENCY     TO FRM-LATENCY-TOTAL(FRM-IDX)
+                   ADD  1              TO FRM-LATENCY-COUNT(FRM-IDX)
+               END-IF
+           ELSE
+               IF  FRM-IDX > 100
+                   ADD  1              TO WS-FRM-OVERFLOW
+               END-IF
+           END-IF.
+
+       E90-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    TALLY ONE MESSAGE BY MMID-CREATED-BY                        *
+      ******************************************************************
+       F00-TALLY-CREATEDBY.
+
+           SET  CBY-IDX                TO 1.
+           SEARCH CBY-ENTRY
+             AT END
+               IF  CBY-COUNT < 100
+                   ADD  1              TO CBY-COUNT
+                   SET  CBY-IDX        TO CBY-COUNT
+                   MOVE MMID-CREATED-BY TO CBY-KEY(CBY-IDX)
+               END-IF
+             WHEN CBY-KEY(CBY-IDX) = MMID-CREATED-BY
+               CONTINUE
+           END-SEARCH.
+
+      * SEE D00-TALLY-SYSTEM -- AN UNSUCCESSFUL SEARCH LEAVES CBY-IDX
+      * ONE PAST THE LAST ENTRY WHEN THE TABLE IS ALREADY FULL.
+           IF  CBY-IDX > ZEROES
+           AND CBY-IDX NOT > 100
+               ADD  1                  TO CBY-TOTAL(CBY-IDX)
+               IF  MMID-IS-COMPLETE
+                   ADD  1              TO CBY-COMPLETE(CBY-IDX)
+                   COMPUTE WS-LATENCY = MMID-CHANGED-TIMESTAMP
+                                      - MMID-CREATED-TIMESTAMP
+                   ADD  WS-LATENCY     TO CBY-LATENCY-TOTAL(CBY-IDX)
+                   ADD  1              TO CBY-LATENCY-COUNT(CBY-IDX)
+               END-IF
+           ELSE
+               IF  CBY-IDX > 100
+                   ADD  1              TO WS-CBY-OVERFLOW
+               END-IF
+           END-IF.
+
+       F90-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    PRINT THE DAILY VOLUME AND COMPLETION RATE REPORT           *
+      ******************************************************************
+       G00-PRINT-REPORT.
+
+           DISPLAY THIS-PGM ': EXAMINED=' MSTT-EXAMINED-COUNT
+                                     UPON CONSOLE.
+
+           DISPLAY '-- BY SYSTEM --'            UPON CONSOLE.
+           DISPLAY '  SYSTEM   TOTAL    COMPLETE PCT AVG-LATENCY'
+                                                 UPON CONSOLE.
+           PERFORM VARYING SYS-IDX FROM 1 BY 1 UNTIL SYS-IDX > SYS-COUNT
+               MOVE SYS-KEY(SYS-IDX)        TO RPT-KEY
+               MOVE SYS-TOTAL(SYS-IDX)      TO RPT-TOTAL
+               MOVE SYS-COMPLETE(SYS-IDX)   TO RPT-COMPLETE
+               IF  SYS-TOTAL(SYS-IDX) > ZEROES
+                   COMPUTE WS-COMPLETE-PCT =
+                           SYS-COMPLETE(SYS-IDX) * 100
+                         / SYS-TOTAL(SYS-IDX)
+               ELSE
+                   MOVE ZEROES              TO WS-COMPLETE-PCT
+               END-IF
+               MOVE WS-COMPLETE-PCT         TO RPT-PCT
+               IF  SYS-LATENCY-COUNT(SYS-IDX) > ZEROES
+                   COMPUTE WS-AVG-LATENCY =
+                           SYS-LATENCY-TOTAL(SYS-IDX)
+                         / SYS-LATENCY-COUNT(SYS-IDX)
+               ELSE
+                   MOVE ZEROES              TO WS-AVG-LATENCY
+               END-IF
+               MOVE WS-AVG-LATENCY          TO RPT-AVG-LATENCY
+               DISPLAY REPORT-LINE                 UPON CONSOLE
+           END-PERFORM.
+
+           DISPLAY '-- BY FROM --'              UPON CONSOLE.
+           DISPLAY '  FROM     TOTAL    COMPLETE PCT AVG-LATENCY'
+                                                 UPON CONSOLE.
+           PERFORM VARYING FRM-IDX FROM 1 BY 1 UNTIL FRM-IDX > FRM-COUNT
+               MOVE FRM-KEY(FRM-IDX)        TO RPT-KEY
+               MOVE FRM-TOTAL(FRM-IDX)      TO RPT-TOTAL
+               MOVE FRM-COMPLETE(FRM-IDX)   TO RPT-COMPLETE
+               IF  FRM-TOTAL(FRM-IDX) > ZEROES
+                   COMPUTE WS-COMPLETE-PCT =
+                           FRM-COMPLETE(FRM-IDX) * 100
+                         / FRM-TOTAL(FRM-IDX)
+               ELSE
+                   MOVE ZEROES              TO WS-COMPLETE-PCT
+               END-IF
+               MOVE WS-COMPLETE-PCT         TO RPT-PCT
+               IF  FRM-LATENCY-COUNT(FRM-IDX) > ZEROES
+                   COMPUTE WS-AVG-LATENCY =
+                           FRM-LATENCY-TOTAL(FRM-IDX)
+                         / FRM-LATENCY-COUNT(FRM-IDX)
+               ELSE
+                   MOVE ZEROES              TO WS-AVG-LATENCY
+               END-IF
+               MOVE WS-AVG-LATENCY          TO RPT-AVG-LATENCY
+               DISPLAY REPORT-LINE                 UPON CONSOLE
+           END-PERFORM.
+
+           DISPLAY '-- BY CREATED-BY --'         UPON CONSOLE.
+           DISPLAY '  USER-ID  TOTAL    COMPLETE PCT AVG-LATENCY'
+                                                 UPON CONSOLE.
+           PERFORM VARYING CBY-IDX FROM 1 BY 1 UNTIL CBY-IDX > CBY-COUNT
+               MOVE CBY-KEY(CBY-IDX)        TO RPT-KEY
+               MOVE CBY-TOTAL(CBY-IDX)      TO RPT-TOTAL
+               MOVE CBY-COMPLETE(CBY-IDX)   TO RPT-COMPLETE
+               IF  CBY-TOTAL(CBY-IDX) > ZEROES
+                   COMPUTE WS-COMPLETE-PCT =
+                           CBY-COMPLETE(CBY-IDX) * 100
+                         / CBY-TOTAL(CBY-IDX)
+               ELSE
+                   MOVE ZEROES              TO WS-COMPLETE-PCT
+               END-IF
+               MOVE WS-COMPLETE-PCT         TO RPT-PCT
+               IF  CBY-LATENCY-COUNT(CBY-IDX) > ZEROES
+                   COMPUTE WS-AVG-LATENCY =
+                           CBY-LATENCY-TOTAL(CBY-IDX)
+                         / CBY-LATENCY-COUNT(CBY-IDX)
+               ELSE
+                   MOVE ZEROES              TO WS-AVG-LATENCY
+               END-IF
+               MOVE WS-AVG-LATENCY          TO RPT-AVG-LATENCY
+               DISPLAY REPORT-LINE                 UPON CONSOLE
+           END-PERFORM.
+
+       G90-EXIT.
+           EXIT.
