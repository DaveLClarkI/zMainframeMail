@@ -0,0 +1,437 @@
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    MAILRDRB.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUGUST 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINSUPPLY GROUP SERVICES.
+      *REMARKS.       MAINFRAME MAIL BATCH READER PROGRAM.  RETRIEVES
+      *                MMID-HDR FIELDS, MMSG-BODY ROWS, AND MAILMDS
+      *                DISTRIBUTION FAN-OUT FOR A MESSAGE, OR THE
+      *                MESSAGES FANNED OUT TO A DISTRIBUTION GROUP.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/08/2026 DLC ORIGINAL PROGRAM.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+      ******************************************************************
+      *    INPUT-OUTPUT SECTION                                        *
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT MAILMID
+               ASSIGN TO MAILMID
+               ACCESS IS RANDOM  INDEXED
+               RECORD KEY IS MMID-KEY
+               FILE STATUS IS FILE1-STAT
+                              FILE1-FDBK.
+
+           SELECT MAILMSG
+               ASSIGN TO MAILMSG
+               ACCESS IS DYNAMIC INDEXED
+               RECORD KEY IS MMSG-KEY
+               FILE STATUS IS FILE2-STAT
+                              FILE2-FDBK.
+
+           SELECT MAILMDS
+               ASSIGN TO MAILMDS
+               ACCESS IS DYNAMIC INDEXED
+               RECORD KEY IS MMDS-KEY
+               FILE STATUS IS FILE3-STAT
+                              FILE3-FDBK.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    FILE SECTION                                                *
+      ******************************************************************
+       FILE SECTION.
+
+       FD  MAILMID
+           RECORD IS VARYING IN SIZE
+             FROM 8 TO 255
+             DEPENDING ON MMID-RECL.
+       COPY MAILMID.
+
+       FD  MAILMSG
+           RECORD IS VARYING IN SIZE
+             FROM 11 TO 255
+             DEPENDING ON MMSG-RECL.
+       COPY MAILMSG.
+
+       FD  MAILMDS.
+       COPY MAILMDS.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  CONTROL-FIELDS.
+         03  FILLER                    PIC  X(11)   VALUE '**STORAGE**'.
+         03  THIS-PGM                  PIC  X(8)    VALUE 'MAILRDRB'.
+
+         03  MMID                      PIC S9(4)    BINARY VALUE 1.
+         03  MMSG                      PIC S9(4)    BINARY VALUE 2.
+         03  MMDS                      PIC S9(4)    BINARY VALUE 3.
+
+         03  VAR-TEXTL                 PIC S9(4)    BINARY.
+         03  VAR-TEXT                  PIC  X(245)  VALUE SPACES.
+
+         03  MMID-RECL                 PIC  9(5).
+         03  MMSG-RECL                 PIC  9(5).
+
+         03  FILES-SWITCH              PIC  X       VALUE 'N'.
+           88  FILES-CLOSED                         VALUE 'N'.
+           88  FILES-OPEN                           VALUE 'Y'.
+
+      * THE FOLLOWING AREAS ARE SUBROUTINE PARAMETER BLOCKS
+
+       COPY RTCMAN.
+
+       COPY VSMSTATW.
+
+      /*****************************************************************
+      *    LINKAGE SECTION                                             *
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  MAILRDRR-PARMS.
+         COPY MAILRDRR.
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION USING MAILRDRR-PARMS.
+
+      ******************************************************************
+      *    MAINLINE ROUTINE                                            *
+      ******************************************************************
+       A00-MAINLINE-ROUTINE.
+
+           PERFORM B10-INITIALIZATION THRU B15-EXIT.
+
+           IF  RTC-CODE < +8
+               EVALUATE TRUE
+                 WHEN RDR-HEAD-PARMS
+                   PERFORM C00-READ-HEADER  THRU C90-EXIT
+                 WHEN RDR-BODY-PARMS
+                   PERFORM D00-READ-BODY    THRU D90-EXIT
+                 WHEN RDR-DIST-PARMS
+                   PERFORM E00-READ-DIST    THRU E90-EXIT
+                 WHEN RDR-GRP-PARMS
+                   PERFORM F00-READ-GRP     THRU F90-EXIT
+               END-EVALUATE
+           END-IF.
+
+           PERFORM B20-TERMINATION THRU B25-EXIT.
+
+           GOBACK.
+
+      /*****************************************************************
+      *    PROGRAM INITIALIZATION ROUTINE                              *
+      *    FILES-OPEN/FILES-CLOSED KEEP MAILMID/MAILMSG/MAILMDS OPEN    *
+      *    ACROSS CALLS -- MAILRDRR HAS NO "LAST CALL" REQUEST TYPE,    *
+      *    SO UNLIKE MAILWRTR'S HEAD/COMPLETE BRACKET, THE FILES ARE    *
+      *    OPENED ONCE ON THE CALLER'S FIRST CALL OF ANY KIND AND       *
+      *    LEFT OPEN FOR THE REST OF THE RUN UNIT, NOT EXPLICITLY       *
+      *    CLOSED HERE -- SEE B20-TERMINATION.                         *
+      ******************************************************************
+       B10-INITIALIZATION.
+
+           MOVE ZEROES                 TO RTC-CODE.
+           SET  RDR-RECORD-NOTFOUND    TO TRUE.
+
+           IF  NOT RDR-HEAD-PARMS
+           AND NOT RDR-BODY-PARMS
+           AND NOT RDR-DIST-PARMS
+           AND NOT RDR-GRP-PARMS
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': CALL CONTROL ERROR' DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               MOVE +12                TO RTC-CODE
+               PERFORM B80-CALL-RTCMAN THRU B85-EXIT
+           END-IF.
+
+           IF  RTC-CODE = ZERO
+           AND NOT RDR-GRP-PARMS
+           AND RDR-MAIL-ID NOT > ZEROES
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': CALL SEQUENCE ERROR' DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               MOVE +12                TO RTC-CODE
+               PERFORM B80-CALL-RTCMAN THRU B85-EXIT
+           END-IF.
+
+           IF  RTC-CODE = ZERO
+           AND RDR-GRP-PARMS
+           AND RDR-GRP-NAME = SPACES
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': GROUP NAME REQUIRED' DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               MOVE +12                TO RTC-CODE
+               PERFORM B80-CALL-RTCMAN THRU B85-EXIT
+           END-IF.
+
+           IF  RTC-CODE = ZERO
+           AND FILES-CLOSED
+               MOVE 'MAILMID'          TO VSAM-FILE(MMID)
+               MOVE 'MAILMSG'          TO VSAM-FILE(MMSG)
+               MOVE 'MAILMDS'          TO VSAM-FILE(MMDS)
+
+               MOVE LENGTH OF MMID-KEY TO VSAM-KEYL(MMID)
+               MOVE LENGTH OF MMSG-KEY TO VSAM-KEYL(MMSG)
+               MOVE LENGTH OF MMDS-KEY TO VSAM-KEYL(MMDS)
+
+               SET  FUNC-OPEN(MMID)    TO TRUE
+               SET  FUNC-OPEN(MMSG)    TO TRUE
+               SET  FUNC-OPEN(MMDS)    TO TRUE
+
+               OPEN INPUT  MAILMID
+                           MAILMSG
+                           MAILMDS
+
+               MOVE MMID               TO VSUB
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               MOVE MMSG               TO VSUB
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               MOVE MMDS               TO VSUB
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+
+               IF  RTC-CODE = ZERO
+                   SET  FILES-OPEN     TO TRUE
+               END-IF
+           END-IF.
+
+       B15-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    PROGRAM TERMINATION ROUTINE                                 *
+      *    NO CALL TYPE MEANS "CALLER IS DONE" (SEE B10-INITIALIZATION)*
+      *    SO THE FILES OPENED THERE ARE NOT CLOSED HERE -- THEY STAY  *
+      *    OPEN FOR THE CALLER'S ENTIRE PAGING SEQUENCE AND ARE CLOSED *
+      *    BY THE RUN UNIT ENDING.                                     *
+      ******************************************************************
+       B20-TERMINATION.
+
+           MOVE RTC-CODE               TO RETURN-CODE.
+
+       B25-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    CHECK A VSAM OR WORK FILE'S STATUS                          *
+      ******************************************************************
+       COPY VSMSTATP.
+
+      /*****************************************************************
+      *    CALL THE SHOP RETURN CODE MANAGER UTILITY                   *
+      ******************************************************************
+       COPY RTCMANP.
+
+      /*****************************************************************
+      *    READ MESSAGE HEADER ROUTINE                                 *
+      ******************************************************************
+       C00-READ-HEADER.
+
+           MOVE RDR-MAIL-ID             TO MMID-ID.
+
+           MOVE MMID                    TO VSUB.
+           SET  FUNC-READ(VSUB)         TO TRUE.
+           MOVE MMID-KEY                TO VSAM-KEYD(VSUB).
+           READ MAILMID RECORD KEY IS MMID-KEY END-READ.
+
+           IF  STAT-NORMAL(VSUB)
+               SET  RDR-RECORD-FOUND    TO TRUE
+               MOVE MMID-SYSTEM         TO RDR-HDR-SYSTEM
+               MOVE MMID-TO-GRP         TO RDR-HDR-TO-GRP
+               MOVE MMID-FROM           TO RDR-HDR-FROM
+               MOVE MMID-SUBJECT        TO RDR-HDR-SUBJECT
+               MOVE MMID-CREATED-TIMESTAMP
+                                        TO RDR-HDR-CREATED-TIMESTAMP
+               MOVE MMID-CHANGED-TIMESTAMP
+                                        TO RDR-HDR-CHANGED-TIMESTAMP
+               MOVE MMID-SENT-TIMESTAMP TO RDR-HDR-SENT-TIMESTAMP
+               MOVE MMID-COMPLETE-SW    TO RDR-HDR-COMPLETE-SW
+               MOVE MMID-PRIVATE-SW     TO RDR-HDR-PRIVATE-SW
+               MOVE MMID-CREATED-BY     TO RDR-HDR-CREATED-BY
+           END-IF.
+
+           IF  NOT STAT-NORMAL(VSUB)
+           AND NOT STAT-NOTFND(VSUB)
+      * report errors and abend process
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': READING '
+                      'MAIL HEADER...'    DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+
+       C90-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    READ ONE MESSAGE BODY LINE                                  *
+      ******************************************************************
+       D00-READ-BODY.
+
+           MOVE RDR-MAIL-ID             TO MMSG-ID.
+           MOVE RDR-SEQ                 TO MMSG-SEQ.
+
+           MOVE MMSG                    TO VSUB.
+           SET  FUNC-READ(VSUB)         TO TRUE.
+           MOVE MMSG-KEY                TO VSAM-KEYD(VSUB).
+           READ MAILMSG RECORD KEY IS MMSG-KEY END-READ.
+
+           IF  STAT-NORMAL(VSUB)
+               SET  RDR-RECORD-FOUND    TO TRUE
+               MOVE MMSG-BODY           TO RDR-BODY-TEXT
+           END-IF.
+
+           IF  NOT STAT-NORMAL(VSUB)
+           AND NOT STAT-NOTFND(VSUB)
+      * report errors and abend process
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': READING '
+                      'MAIL BODY...'      DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+
+       D90-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    READ ONE DISTRIBUTION FAN-OUT ROW FOR A MESSAGE             *
+      ******************************************************************
+       E00-READ-DIST.
+
+           MOVE RDR-MAIL-ID             TO MMDS-ID.
+           MOVE RDR-SEQ                 TO MMDS-SEQ.
+
+           MOVE MMDS                    TO VSUB.
+           SET  FUNC-READ(VSUB)         TO TRUE.
+           MOVE MMDS-KEY                TO VSAM-KEYD(VSUB).
+           READ MAILMDS RECORD KEY IS MMDS-KEY END-READ.
+
+           IF  STAT-NORMAL(VSUB)
+               SET  RDR-RECORD-FOUND    TO TRUE
+               MOVE MMDS-TO-GRP         TO RDR-DIST-TO-GRP
+           END-IF.
+
+           IF  NOT STAT-NORMAL(VSUB)
+           AND NOT STAT-NOTFND(VSUB)
+      * report errors and abend process
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': READING '
+                      'MAIL DIST...'      DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+
+       E90-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    FIND THE NEXT MESSAGE FANNED OUT TO A DISTRIBUTION GROUP    *
+      *    CALLER STARTS WITH RDR-MAIL-ID/RDR-SEQ OF ZERO AND          *
+      *    THEREAFTER PASSES BACK THE LAST KEY RETURNED HERE, SO THE   *
+      *    SCAN PICKS UP WHERE IT LEFT OFF.                            *
+      ******************************************************************
+       F00-READ-GRP.
+
+           MOVE RDR-MAIL-ID             TO MMDS-ID.
+           MOVE RDR-SEQ                 TO MMDS-SEQ.
+
+           MOVE MMDS                    TO VSUB.
+           SET  FUNC-START(VSUB)        TO TRUE.
+           MOVE MMDS-KEY                TO VSAM-KEYD(VSUB).
+           START MAILMDS KEY > MMDS-KEY END-START.
+
+           PERFORM WITH TEST BEFORE
+             UNTIL RDR-RECORD-FOUND
+                OR NOT STAT-NORMAL(VSUB)
+               SET  FUNC-READNEXT(VSUB) TO TRUE
+               READ MAILMDS NEXT RECORD END-READ
+               IF  STAT-NORMAL(VSUB)
+               AND MMDS-TO-GRP = RDR-GRP-NAME
+                   SET  RDR-RECORD-FOUND TO TRUE
+                   MOVE MMDS-ID         TO RDR-MAIL-ID
+                   MOVE MMDS-SEQ        TO RDR-SEQ
+                   MOVE MMDS-TO-GRP     TO RDR-DIST-TO-GRP
+               END-IF
+           END-PERFORM.
+
+           IF  STAT-EOFILE(VSUB)
+               SET  STAT-NORMAL(VSUB)  TO TRUE
+           END-IF.
+
+           IF  NOT STAT-NORMAL(VSUB)
+      * report errors and abend process
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': SCANNING '
+                      'MAIL DIST...'      DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+
+       F90-EXIT.
+           EXIT.
