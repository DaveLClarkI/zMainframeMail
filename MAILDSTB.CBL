@@ -0,0 +1,414 @@
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    MAILDSTB.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUGUST 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINSUPPLY GROUP SERVICES.
+      *REMARKS.       MAINFRAME MAIL DISTRIBUTION GROUP MAINTENANCE
+      *                BATCH UTILITY.  CREATES, RENAMES, DEACTIVATES
+      *                AND REACTIVATES MAILDST GROUP HEADER RECORDS.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/08/2026 DLC ORIGINAL PROGRAM.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+      ******************************************************************
+      *    INPUT-OUTPUT SECTION                                        *
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT MAILDST
+               ASSIGN TO MAILDST
+               ACCESS IS RANDOM  INDEXED
+               RECORD KEY IS MDST-KEY
+               FILE STATUS IS FILE1-STAT
+                              FILE1-FDBK.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    FILE SECTION                                                *
+      ******************************************************************
+       FILE SECTION.
+
+       FD  MAILDST
+           RECORD IS VARYING IN SIZE
+             FROM 28 TO 255
+             DEPENDING ON MDST-RECL.
+       COPY MAILDST.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  CONTROL-FIELDS.
+         03  FILLER                    PIC  X(11)   VALUE '**STORAGE**'.
+         03  THIS-PGM                  PIC  X(8)    VALUE 'MAILDSTB'.
+
+         03  MDST                      PIC S9(4)    BINARY VALUE 1.
+
+         03  VAR-TEXTL                 PIC S9(4)    BINARY.
+         03  VAR-TEXT                  PIC  X(245)  VALUE SPACES.
+
+         03  MDST-RECL                 PIC  9(5).
+
+         03  WS-NOW-TIMESTAMP          PIC S9(15)   COMP-3.
+         03  MGRP-SAVE-DATA            PIC  X(73)   VALUE SPACES.
+
+      * THE FOLLOWING AREAS ARE SUBROUTINE PARAMETER BLOCKS
+
+       COPY RTCMAN.
+
+       COPY VSMSTATW.
+
+      /*****************************************************************
+      *    LINKAGE SECTION                                             *
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  MAILDSTR-PARMS.
+         COPY MAILDSTR.
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION USING MAILDSTR-PARMS.
+
+      ******************************************************************
+      *    MAINLINE ROUTINE                                            *
+      ******************************************************************
+       A00-MAINLINE-ROUTINE.
+
+           PERFORM B10-INITIALIZATION THRU B15-EXIT.
+
+           IF  RTC-CODE < +8
+               EVALUATE TRUE
+                 WHEN MGRP-CREATE-PARMS
+                   PERFORM C00-CREATE-GROUP     THRU C90-EXIT
+                 WHEN MGRP-RENAME-PARMS
+                   PERFORM D00-RENAME-GROUP     THRU D90-EXIT
+                 WHEN MGRP-DEACT-PARMS
+                   PERFORM E00-SET-GROUP-STATUS THRU E90-EXIT
+                 WHEN MGRP-REACT-PARMS
+                   PERFORM E00-SET-GROUP-STATUS THRU E90-EXIT
+               END-EVALUATE
+           END-IF.
+
+           PERFORM B20-TERMINATION THRU B25-EXIT.
+
+           GOBACK.
+
+      /*****************************************************************
+      *    PROGRAM INITIALIZATION ROUTINE                              *
+      ******************************************************************
+       B10-INITIALIZATION.
+
+           MOVE ZEROES                 TO RTC-CODE.
+
+           IF  NOT MGRP-CREATE-PARMS
+           AND NOT MGRP-RENAME-PARMS
+           AND NOT MGRP-DEACT-PARMS
+           AND NOT MGRP-REACT-PARMS
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': CALL CONTROL ERROR' DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               MOVE +12                TO RTC-CODE
+               PERFORM B80-CALL-RTCMAN THRU B85-EXIT
+           END-IF.
+
+           IF  RTC-CODE = ZERO
+           AND MGRP-NAME = SPACES
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': GROUP NAME REQUIRED' DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               MOVE +12                TO RTC-CODE
+               PERFORM B80-CALL-RTCMAN THRU B85-EXIT
+           END-IF.
+
+           IF  RTC-CODE = ZERO
+           AND MGRP-RENAME-PARMS
+           AND MGRP-NEW-NAME = SPACES
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': NEW GROUP NAME REQUIRED' DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               MOVE +12                TO RTC-CODE
+               PERFORM B80-CALL-RTCMAN THRU B85-EXIT
+           END-IF.
+
+           IF  RTC-CODE = ZERO
+               MOVE 'MAILDST'          TO VSAM-FILE(MDST)
+               MOVE LENGTH OF MDST-KEY TO VSAM-KEYL(MDST)
+
+               SET  FUNC-OPEN(MDST)    TO TRUE
+               OPEN I-O MAILDST
+
+               MOVE MDST               TO VSUB
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+
+               CALL 'ASKTIME'       USING WS-NOW-TIMESTAMP
+           END-IF.
+
+       B15-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    PROGRAM TERMINATION ROUTINE                                 *
+      ******************************************************************
+       B20-TERMINATION.
+
+           IF  RTC-CODE < +16
+               SET  FUNC-CLOSE(MDST)  TO TRUE
+               CLOSE MAILDST
+
+               MOVE MDST              TO VSUB
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+
+           MOVE RTC-CODE               TO RETURN-CODE.
+
+       B25-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    CHECK A VSAM OR WORK FILE'S STATUS                          *
+      ******************************************************************
+       COPY VSMSTATP.
+
+      /*****************************************************************
+      *    CALL THE SHOP RETURN CODE MANAGER UTILITY                   *
+      ******************************************************************
+       COPY RTCMANP.
+
+      /*****************************************************************
+      *    CREATE A NEW DISTRIBUTION GROUP                             *
+      ******************************************************************
+       C00-CREATE-GROUP.
+
+           MOVE MGRP-NAME               TO MDST-GRP-NAME.
+           SET  MDST-GRP-HEADER         TO TRUE.
+
+           MOVE MDST                    TO VSUB.
+           SET  FUNC-READ(VSUB)         TO TRUE.
+           MOVE MDST-KEY                TO VSAM-KEYD(VSUB).
+           READ MAILDST RECORD KEY IS MDST-KEY END-READ.
+
+           IF  STAT-NORMAL(VSUB)
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': GROUP '          DELIMITED BY SIZE
+                      MGRP-NAME           DELIMITED BY SPACE
+                      ' ALREADY EXISTS'   DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               MOVE +12                TO RTC-CODE
+               PERFORM B80-CALL-RTCMAN THRU B85-EXIT
+           END-IF.
+
+           IF  NOT STAT-NORMAL(VSUB)
+           AND NOT STAT-NOTFND(VSUB)
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+
+           IF  STAT-NOTFND(VSUB)
+               MOVE MGRP-NAME           TO MDST-GRP-NAME
+               SET  MDST-GRP-HEADER     TO TRUE
+               SET  MDST-GRP-ACTIVE     TO TRUE
+               MOVE MGRP-DESC           TO MDST-GRP-DESC
+               MOVE WS-NOW-TIMESTAMP    TO MDST-CREATED-TIMESTAMP
+               MOVE MGRP-USER-ID        TO MDST-CREATED-BY
+               MOVE ZEROES              TO MDST-CHANGED-TIMESTAMP
+               MOVE SPACES              TO MDST-CHANGED-BY
+               COMPUTE MDST-RECL = LENGTH OF MDST-KEY
+                                 + LENGTH OF MDST-GRP-DATA
+
+               SET  FUNC-WRITE(VSUB)    TO TRUE
+               MOVE MDST-KEY            TO VSAM-KEYD(VSUB)
+               WRITE MAILDST-RECORD END-WRITE
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+
+       C90-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    RENAME AN EXISTING DISTRIBUTION GROUP                       *
+      ******************************************************************
+       D00-RENAME-GROUP.
+
+           MOVE MGRP-NAME               TO MDST-GRP-NAME.
+           SET  MDST-GRP-HEADER         TO TRUE.
+
+           MOVE MDST                    TO VSUB.
+           SET  FUNC-READ(VSUB)         TO TRUE.
+           MOVE MDST-KEY                TO VSAM-KEYD(VSUB).
+           READ MAILDST RECORD KEY IS MDST-KEY END-READ.
+
+           IF  STAT-NOTFND(VSUB)
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': GROUP '          DELIMITED BY SIZE
+                      MGRP-NAME           DELIMITED BY SPACE
+                      ' NOT FOUND'        DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               MOVE +12                TO RTC-CODE
+               PERFORM B80-CALL-RTCMAN THRU B85-EXIT
+           END-IF.
+
+           IF  NOT STAT-NORMAL(VSUB)
+           AND NOT STAT-NOTFND(VSUB)
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+
+           IF  STAT-NORMAL(VSUB)
+               MOVE MDST-GRP-DATA       TO MGRP-SAVE-DATA
+
+               MOVE MGRP-NEW-NAME       TO MDST-GRP-NAME
+               SET  MDST-GRP-HEADER     TO TRUE
+               MOVE MDST                TO VSUB
+               SET  FUNC-READ(VSUB)     TO TRUE
+               MOVE MDST-KEY            TO VSAM-KEYD(VSUB)
+               READ MAILDST RECORD KEY IS MDST-KEY END-READ
+
+               IF  STAT-NORMAL(VSUB)
+                   MOVE 1              TO VAR-TEXTL
+                   STRING THIS-PGM        DELIMITED BY SPACE
+                          ': GROUP '      DELIMITED BY SIZE
+                          MGRP-NEW-NAME   DELIMITED BY SPACE
+                          ' ALREADY EXISTS' DELIMITED BY SIZE
+                       INTO VAR-TEXT WITH POINTER VAR-TEXTL
+                   SUBTRACT 1        FROM VAR-TEXTL
+                   DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+                   MOVE +12            TO RTC-CODE
+                   PERFORM B80-CALL-RTCMAN THRU B85-EXIT
+               END-IF
+
+               IF  NOT STAT-NORMAL(VSUB)
+               AND NOT STAT-NOTFND(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+
+               IF  STAT-NOTFND(VSUB)
+      * write the new key with the old group's data
+                   MOVE MGRP-SAVE-DATA  TO MDST-GRP-DATA
+                   MOVE WS-NOW-TIMESTAMP TO MDST-CHANGED-TIMESTAMP
+                   MOVE MGRP-USER-ID     TO MDST-CHANGED-BY
+                   COMPUTE MDST-RECL = LENGTH OF MDST-KEY
+                                     + LENGTH OF MDST-GRP-DATA
+
+                   SET  FUNC-WRITE(VSUB) TO TRUE
+                   MOVE MDST-KEY         TO VSAM-KEYD(VSUB)
+                   WRITE MAILDST-RECORD END-WRITE
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+
+               IF  RTC-CODE < +8
+      * delete the old key now that the new one is on file
+                   MOVE MGRP-NAME        TO MDST-GRP-NAME
+                   SET  MDST-GRP-HEADER  TO TRUE
+                   SET  FUNC-DELETE(VSUB) TO TRUE
+                   MOVE MDST-KEY         TO VSAM-KEYD(VSUB)
+                   DELETE MAILDST RECORD END-DELETE
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+           END-IF.
+
+       D90-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    ACTIVATE OR DEACTIVATE AN EXISTING DISTRIBUTION GROUP       *
+      ******************************************************************
+       E00-SET-GROUP-STATUS.
+
+           MOVE MGRP-NAME               TO MDST-GRP-NAME.
+           SET  MDST-GRP-HEADER         TO TRUE.
+
+           MOVE MDST                    TO VSUB.
+           SET  FUNC-READUPD(VSUB)      TO TRUE.
+           MOVE MDST-KEY                TO VSAM-KEYD(VSUB).
+           READ MAILDST RECORD KEY IS MDST-KEY END-READ.
+
+           IF  STAT-NOTFND(VSUB)
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': GROUP '          DELIMITED BY SIZE
+                      MGRP-NAME           DELIMITED BY SPACE
+                      ' NOT FOUND'        DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               MOVE +12                TO RTC-CODE
+               PERFORM B80-CALL-RTCMAN THRU B85-EXIT
+           END-IF.
+
+           IF  NOT STAT-NORMAL(VSUB)
+           AND NOT STAT-NOTFND(VSUB)
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+
+           IF  STAT-NORMAL(VSUB)
+               IF  MGRP-DEACT-PARMS
+                   SET  MDST-GRP-INACTIVE  TO TRUE
+               ELSE
+                   SET  MDST-GRP-ACTIVE    TO TRUE
+               END-IF
+               MOVE WS-NOW-TIMESTAMP    TO MDST-CHANGED-TIMESTAMP
+               MOVE MGRP-USER-ID        TO MDST-CHANGED-BY
+
+               SET  FUNC-REWRITE(VSUB)  TO TRUE
+               REWRITE MAILDST-RECORD END-REWRITE
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+
+       E90-EXIT.
+           EXIT.
