@@ -0,0 +1,425 @@
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    MAILRDRC.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUGUST 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINSUPPLY GROUP SERVICES.
+       SECURITY.      EXECUTED VIA CICS LINK, ONLY.
+      *REMARKS.       MAINFRAME MAIL CICS READER PROGRAM.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/08/2026 DLC ORIGINAL PROGRAM.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  CONTROL-FIELDS.
+      *
+      * FIELDS TO MANAGE PROGRAM AND MAP RESOURCE NAMES
+         COPY COMMWORK REPLACING =='TRAN'==    BY =='NONE'==
+                                 =='PROGRAM'== BY =='MAILRDRC'==.
+      *
+      * FIELDS TO MANAGE REFERENCED FILES
+         03  MAILMID                   PIC  X(08)   VALUE 'MAILMID '.
+         03  MAILMSG                   PIC  X(08)   VALUE 'MAILMSG '.
+         03  MAILMDS                   PIC  X(08)   VALUE 'MAILMDS '.
+      *
+      * FIELDS TO MANAGE REFERENCED EXTERNAL PROGRAM NAMES
+         03  CICSINFO                  PIC  X(08)   VALUE 'CICSINFO'.
+      *
+      * FIELDS TO MANAGE ERROR HANDLING
+         03  MMID-RECL                 PIC S9(04)   BINARY VALUE ZEROES.
+         03  MMSG-RECL                 PIC S9(04)   BINARY VALUE ZEROES.
+         03  VAR-TEXTL                 PIC S9(4)    BINARY.
+         03  VAR-TEXT                  PIC  X(245)  VALUE SPACES.
+
+      * THE FOLLOWING AREAS ARE SUBROUTINE PARAMETER BLOCKS
+
+       01  CICSINFO-PARMS.
+         COPY CICSINFO.
+
+       COPY HEXMAN.
+
+       COPY LOGGING.
+
+       COPY UNEXERRW.
+
+      /*****************************************************************
+      *    LINKAGE SECTION                                             *
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+         COPY MAILRDRR.
+
+      * MAILMID RECORD I/O AREA
+       COPY MAILMID.
+
+      * MAILMSG RECORD I/O AREA
+       COPY MAILMSG.
+
+      * MAILMDS RECORD I/O AREA
+       COPY MAILMDS.
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *    PROGRAM INITIALIZATION                                      *
+      ******************************************************************
+       A00-MAIL-INITIALIZATION.
+
+           SET  DAPL-LOGGING           TO TRUE.
+
+           EXEC CICS LINK
+                     PROGRAM  (CICSINFO)
+                     COMMAREA (CICSINFO-PARMS)
+           END-EXEC.
+           EXEC CICS ASSIGN
+                     INVOKINGPROG(CICS-INVOKEDBY)
+                     NOHANDLE
+           END-EXEC.
+
+           IF  EIBCALEN NOT = LENGTH OF DFHCOMMAREA
+               STRING 'Caller '           DELIMITED BY SIZE
+                      CICS-INVOKEDBY      DELIMITED BY SPACE
+                      ' invalid commarea length.'
+                   DELIMITED BY SIZE INTO LOGF-MESG
+               PERFORM Q100-LOGIT THRU Q199-EXIT
+               EXEC CICS ABEND
+                         ABCODE('MCOM')
+                         CANCEL
+               END-EXEC
+           END-IF.
+
+           SET  RDR-RECORD-NOTFOUND    TO TRUE.
+
+           IF  NOT RDR-GRP-PARMS
+           AND RDR-MAIL-ID NOT > ZEROES
+               STRING 'Caller '           DELIMITED BY SIZE
+                      CICS-INVOKEDBY      DELIMITED BY SPACE
+                      ' link sequence error.'
+                   DELIMITED BY SIZE INTO LOGF-MESG
+               PERFORM Q100-LOGIT THRU Q199-EXIT
+               EXEC CICS ABEND
+                         ABCODE('MLNK')
+                         CANCEL
+               END-EXEC
+           END-IF.
+
+           IF  RDR-GRP-PARMS
+           AND RDR-GRP-NAME = SPACES
+               STRING 'Caller '           DELIMITED BY SIZE
+                      CICS-INVOKEDBY      DELIMITED BY SPACE
+                      ' group name required.'
+                   DELIMITED BY SIZE INTO LOGF-MESG
+               PERFORM Q100-LOGIT THRU Q199-EXIT
+               EXEC CICS ABEND
+                         ABCODE('MSEQ')
+                         CANCEL
+               END-EXEC
+           END-IF.
+
+           EVALUATE TRUE
+           WHEN RDR-HEAD-PARMS      GO TO C00-READ-HEADER
+           WHEN RDR-BODY-PARMS      GO TO D00-READ-BODY
+           WHEN RDR-DIST-PARMS      GO TO E00-READ-DIST
+           WHEN RDR-GRP-PARMS       GO TO F00-READ-GRP
+           END-EVALUATE.
+
+           STRING 'Caller '               DELIMITED BY SIZE
+                  CICS-INVOKEDBY          DELIMITED BY SPACE
+                  ' link control error.'
+               DELIMITED BY SIZE     INTO LOGF-MESG.
+           PERFORM Q100-LOGIT THRU Q199-EXIT.
+           EXEC CICS ABEND
+                     ABCODE('MCTL')
+                     CANCEL
+           END-EXEC.
+
+      /*****************************************************************
+      *    READ MESSAGE HEADER ROUTINE                                 *
+      ******************************************************************
+       C00-READ-HEADER.
+
+           PERFORM Q20-INITKEY-MAILMID.
+           MOVE RDR-MAIL-ID             TO MMID-ID.
+           PERFORM Q25-READEQ-MAILMID.
+
+           IF  EIBRESP = DFHRESP(NORMAL)
+               SET  RDR-RECORD-FOUND    TO TRUE
+               MOVE MMID-SYSTEM         TO RDR-HDR-SYSTEM
+               MOVE MMID-TO-GRP         TO RDR-HDR-TO-GRP
+               MOVE MMID-FROM           TO RDR-HDR-FROM
+               MOVE MMID-SUBJECT        TO RDR-HDR-SUBJECT
+               MOVE MMID-CREATED-TIMESTAMP
+                                        TO RDR-HDR-CREATED-TIMESTAMP
+               MOVE MMID-CHANGED-TIMESTAMP
+                                        TO RDR-HDR-CHANGED-TIMESTAMP
+               MOVE MMID-SENT-TIMESTAMP TO RDR-HDR-SENT-TIMESTAMP
+               MOVE MMID-COMPLETE-SW    TO RDR-HDR-COMPLETE-SW
+               MOVE MMID-PRIVATE-SW     TO RDR-HDR-PRIVATE-SW
+               MOVE MMID-CREATED-BY     TO RDR-HDR-CREATED-BY
+           END-IF.
+
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+                         AND DFHRESP(NOTFND)
+      * report errors and abend process
+               STRING 'Caller '           DELIMITED BY SIZE
+                      CICS-INVOKEDBY      DELIMITED BY SPACE
+                      ' failure reading mail header.'
+                   DELIMITED BY SIZE INTO LOGF-MESG
+               PERFORM Q200-UNEX-LOG
+               EXEC CICS ABEND
+                         ABCODE('MLOG')
+                         CANCEL
+               END-EXEC
+           END-IF.
+
+           GO TO Z00-MAIL-TERMINATION.
+
+      /*****************************************************************
+      *    READ ONE MESSAGE BODY LINE                                  *
+      ******************************************************************
+       D00-READ-BODY.
+
+           PERFORM Q30-INITKEY-MAILMSG.
+           MOVE RDR-MAIL-ID             TO MMSG-ID.
+           MOVE RDR-SEQ                 TO MMSG-SEQ.
+           PERFORM Q35-READEQ-MAILMSG.
+
+           IF  EIBRESP = DFHRESP(NORMAL)
+               SET  RDR-RECORD-FOUND    TO TRUE
+               MOVE MMSG-BODY           TO RDR-BODY-TEXT
+           END-IF.
+
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+                         AND DFHRESP(NOTFND)
+      * report errors and abend process
+               STRING 'Caller '           DELIMITED BY SIZE
+                      CICS-INVOKEDBY      DELIMITED BY SPACE
+                      ' failure reading mail body.'
+                   DELIMITED BY SIZE INTO LOGF-MESG
+               PERFORM Q200-UNEX-LOG
+               EXEC CICS ABEND
+                         ABCODE('MLOG')
+                         CANCEL
+               END-EXEC
+           END-IF.
+
+           GO TO Z00-MAIL-TERMINATION.
+
+      /*****************************************************************
+      *    READ ONE DISTRIBUTION FAN-OUT ROW FOR A MESSAGE             *
+      ******************************************************************
+       E00-READ-DIST.
+
+           PERFORM Q50-INITKEY-MAILMDS.
+           MOVE RDR-MAIL-ID             TO MMDS-ID.
+           MOVE RDR-SEQ                 TO MMDS-SEQ.
+           PERFORM Q53-READEQ-MAILMDS.
+
+           IF  EIBRESP = DFHRESP(NORMAL)
+               SET  RDR-RECORD-FOUND    TO TRUE
+               MOVE MMDS-TO-GRP         TO RDR-DIST-TO-GRP
+           END-IF.
+
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+                         AND DFHRESP(NOTFND)
+      * report errors and abend process
+               STRING 'Caller '           DELIMITED BY SIZE
+                      CICS-INVOKEDBY      DELIMITED BY SPACE
+                      ' failure reading mail distribution.'
+                   DELIMITED BY SIZE INTO LOGF-MESG
+               PERFORM Q200-UNEX-LOG
+               EXEC CICS ABEND
+                         ABCODE('MLOG')
+                         CANCEL
+               END-EXEC
+           END-IF.
+
+           GO TO Z00-MAIL-TERMINATION.
+
+      /*****************************************************************
+      *    FIND THE NEXT MESSAGE FANNED OUT TO A DISTRIBUTION GROUP    *
+      *    CALLER STARTS WITH RDR-MAIL-ID/RDR-SEQ OF ZERO AND          *
+      *    THEREAFTER PASSES BACK THE LAST KEY RETURNED HERE, SO THE   *
+      *    SCAN PICKS UP WHERE IT LEFT OFF.                            *
+      ******************************************************************
+       F00-READ-GRP.
+
+           PERFORM Q50-INITKEY-MAILMDS.
+           MOVE RDR-MAIL-ID             TO MMDS-ID.
+           MOVE RDR-SEQ                 TO MMDS-SEQ.
+      * position just past the last fan-out row already returned --
+      * STARTBR only supports GTEQ, so bump the sequence by one
+           ADD  1                       TO MMDS-SEQ.
+
+           EXEC CICS STARTBR
+                     DATASET  (MAILMDS)
+                     RIDFLD   (MMDS-KEY)
+                     GTEQ
+                     NOHANDLE
+           END-EXEC.
+
+           PERFORM WITH TEST BEFORE
+             UNTIL RDR-RECORD-FOUND
+                OR EIBRESP NOT = DFHRESP(NORMAL)
+               EXEC CICS READNEXT
+                         DATASET  (MAILMDS)
+                         INTO     (MAILMDS-RECORD)
+                         RIDFLD   (MMDS-KEY)
+                         NOHANDLE
+               END-EXEC
+               IF  EIBRESP = DFHRESP(NORMAL)
+               AND MMDS-TO-GRP = RDR-GRP-NAME
+                   SET  RDR-RECORD-FOUND TO TRUE
+                   MOVE MMDS-ID         TO RDR-MAIL-ID
+                   MOVE MMDS-SEQ        TO RDR-SEQ
+                   MOVE MMDS-TO-GRP     TO RDR-DIST-TO-GRP
+               END-IF
+           END-PERFORM.
+
+           IF  EIBRESP = DFHRESP(NORMAL)
+                      OR DFHRESP(ENDFILE)
+               EXEC CICS ENDBR
+                         DATASET  (MAILMDS)
+                         NOHANDLE
+               END-EXEC
+           END-IF.
+
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+                         AND DFHRESP(NOTFND)
+                         AND DFHRESP(ENDFILE)
+      * report errors and abend process
+               STRING 'Caller '           DELIMITED BY SIZE
+                      CICS-INVOKEDBY      DELIMITED BY SPACE
+                      ' failure scanning mail distribution.'
+                   DELIMITED BY SIZE INTO LOGF-MESG
+               PERFORM Q200-UNEX-LOG
+               EXEC CICS ABEND
+                         ABCODE('MLOG')
+                         CANCEL
+               END-EXEC
+           END-IF.
+
+           GO TO Z00-MAIL-TERMINATION.
+
+      /*****************************************************************
+      *    PERFORMED ROUTINES                                          *
+      ******************************************************************
+
+       Q20-INITKEY-MAILMID.
+           IF  ADDRESS OF MAILMID-RECORD = NULL
+               EXEC CICS GETMAIN
+                         SET      (ADDRESS OF MAILMID-RECORD)
+                         LENGTH   (LENGTH OF MAILMID-RECORD)
+               END-EXEC
+           END-IF.
+           MOVE 1                      TO MMID-ID.
+       Q25-READEQ-MAILMID.
+           MOVE LENGTH OF MAILMID-RECORD TO MMID-RECL.
+           EXEC CICS READ
+                     DATASET  (MAILMID)
+                     INTO     (MAILMID-RECORD)
+                     LENGTH   (MMID-RECL)
+                     RIDFLD   (MMID-KEY)
+                     EQUAL
+                     NOHANDLE
+           END-EXEC.
+       Q29-EXIT.
+           EXIT.
+
+       Q30-INITKEY-MAILMSG.
+           IF  ADDRESS OF MAILMSG-RECORD = NULL
+               EXEC CICS GETMAIN
+                         SET      (ADDRESS OF MAILMSG-RECORD)
+                         LENGTH   (LENGTH OF MAILMSG-RECORD)
+               END-EXEC
+           END-IF.
+           MOVE ZEROES                 TO MMSG-ID
+                                          MMSG-SEQ.
+       Q35-READEQ-MAILMSG.
+           MOVE LENGTH OF MAILMSG-RECORD TO MMSG-RECL.
+           EXEC CICS READ
+                     DATASET  (MAILMSG)
+                     INTO     (MAILMSG-RECORD)
+                     LENGTH   (MMSG-RECL)
+                     RIDFLD   (MMSG-KEY)
+                     EQUAL
+                     NOHANDLE
+           END-EXEC.
+       Q39-EXIT.
+           EXIT.
+
+       Q50-INITKEY-MAILMDS.
+           IF  ADDRESS OF MAILMDS-RECORD = NULL
+               EXEC CICS GETMAIN
+                         SET      (ADDRESS OF MAILMDS-RECORD)
+                         LENGTH   (LENGTH OF MAILMDS-RECORD)
+               END-EXEC
+           END-IF.
+           INITIALIZE MAILMDS-RECORD.
+       Q53-READEQ-MAILMDS.
+           EXEC CICS READ
+                     DATASET  (MAILMDS)
+                     INTO     (MAILMDS-RECORD)
+                     RIDFLD   (MMDS-KEY)
+                     EQUAL
+                     NOHANDLE
+           END-EXEC.
+       Q59-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    DAPL OR DTLG MESSAGE LOGGING ROUTINE                        *
+      ******************************************************************
+       COPY LOGGINGP.
+
+      /*****************************************************************
+      *    PROGRAM ERRORS (UNEXPECTED)                                 *
+      ******************************************************************
+       COPY UNEXERRP.
+
+      /*****************************************************************
+      *    PROGRAM TERMINATION (NORMAL)                                *
+      ******************************************************************
+       Z00-MAIL-TERMINATION.
+
+           EXEC CICS RETURN END-EXEC.
+           GOBACK.
