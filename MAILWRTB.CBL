@@ -168,6 +168,8 @@
                    PERFORM E00-MAIL-BODY   THRU E90-EXIT
                  WHEN MAIL-MESG-COMPLETE
                    PERFORM F00-MAIL-COMPLETE THRU F90-EXIT
+                 WHEN MAIL-MESG-DELIVERED
+                   PERFORM H00-MAIL-DELIVERED THRU H90-EXIT
                  WHEN MAIL-PURGE-MESG
                    PERFORM G00-MAIL-PURGE  THRU G90-EXIT
                END-EVALUATE
@@ -179,6 +181,15 @@
 
       /*****************************************************************
       *    PROGRAM INITIALIZATION ROUTINE                              *
+      *    FILES-OPEN/FILES-CLOSED TRACK ONE OPEN BRACKET FOR THE      *
+      *    WHOLE RUN, NOT ONE PER MAIL-ID -- HEAD OPENS AND            *
+      *    COMPLETE/PURGE CLOSE, WITH DELIVERED ABLE TO OPEN-IF-       *
+      *    CLOSED AND CLOSE AS A STANDALONE BRACKET OF ITS OWN.  THE   *
+      *    CALLER MUST DRIVE ONE MAIL-ID'S FULL CALL SEQUENCE (OR ONE  *
+      *    STANDALONE DELIVERED CALL) TO COMPLETION BEFORE STARTING    *
+      *    ANOTHER -- INTERLEAVING CALLS FOR DIFFERENT MAIL-IDS WOULD  *
+      *    LET ONE MESSAGE'S COMPLETE/PURGE/DELIVERED CLOSE THE FILES  *
+      *    OUT FROM UNDER ANOTHER MESSAGE'S STILL-OPEN BRACKET.        *
       ******************************************************************
        B10-INITIALIZATION.
 
@@ -188,6 +199,7 @@
            AND NOT MAIL-DIST-PARMS
            AND NOT MAIL-BODY-PARMS
            AND NOT MAIL-MESG-COMPLETE
+           AND NOT MAIL-MESG-DELIVERED
            AND NOT MAIL-PURGE-MESG
                MOVE 1                  TO VAR-TEXTL
                STRING THIS-PGM            DELIMITED BY SPACE
@@ -247,7 +259,7 @@
 
            IF  RTC-CODE = ZERO
            AND FILES-CLOSED
-           AND MAIL-HEAD-PARMS
+           AND (MAIL-HEAD-PARMS OR MAIL-MESG-DELIVERED)
                CALL JOBDATA         USING JOBDATA-PARMS
 
                COMPUTE STAT-TOTL        = LENGTH OF STAT-DATA
@@ -295,7 +307,8 @@
 
            IF  RTC-CODE = ZERO
            AND FILES-OPEN
-           AND (MAIL-MESG-COMPLETE OR MAIL-PURGE-MESG)
+           AND (MAIL-MESG-COMPLETE OR MAIL-MESG-DELIVERED
+                                    OR MAIL-PURGE-MESG)
                PERFORM WITH TEST BEFORE
                  VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
                    SET FUNC-CLOSE(VSUB) TO TRUE
@@ -332,6 +345,11 @@
       ******************************************************************
        COPY VSMSTATP.
 
+      /*****************************************************************
+      *    CALL THE SHOP RETURN CODE MANAGER UTILITY                   *
+      ******************************************************************
+       COPY RTCMANP.
+
       /*****************************************************************
       *    MAIL HEADER ROUTINE                                         *
       ******************************************************************
@@ -342,30 +360,30 @@
            END-IF.
 
       * get mail distribution header record
-      *    MOVE MAIL-HEAD-TO-GRP       TO MDST-GRP-NAME
-      *    SET  MDST-GRP-HEADER        TO TRUE
+           MOVE MAIL-HEAD-TO-GRP       TO MDST-GRP-NAME
+           SET  MDST-GRP-HEADER        TO TRUE
 
-      *    MOVE MDST                   TO VSUB
-      *    SET  FUNC-READ(VSUB)        TO TRUE
-      *    MOVE MDST-KEY               TO VSAM-KEYD(VSUB)
-      *    READ MAILDST RECORD KEY IS MDST-KEY END-READ
+           MOVE MDST                   TO VSUB
+           SET  FUNC-READ(VSUB)        TO TRUE
+           MOVE MDST-KEY               TO VSAM-KEYD(VSUB)
+           READ MAILDST RECORD KEY IS MDST-KEY END-READ
 
-      *    IF  STAT-NOTFND(VSUB)
-      * report errors and abend process
-      *        MOVE 1                  TO VAR-TEXTL
-      *        STRING THIS-PGM            DELIMITED BY SPACE
-      *               ': GROUP '          DELIMITED BY SIZE
-      *               MAIL-HEAD-TO-GRP    DELIMITED BY SPACE
-      *               ' NOT FOUND'        DELIMITED BY SIZE
-      *            INTO VAR-TEXT     WITH POINTER VAR-TEXTL
-      *        SUBTRACT 1            FROM VAR-TEXTL
-      *        DISPLAY VAR-TEXT(1:VAR-TEXTL)
-      *                              UPON CONSOLE
-      *        MOVE +12                TO RTC-CODE
-      *        PERFORM B80-CALL-RTCMAN THRU B85-EXIT
-      *    END-IF.
-
-      *    IF  STAT-NORMAL(VSUB)
+           IF  STAT-NOTFND(VSUB)
+      * report errors and reject the request
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': GROUP '          DELIMITED BY SIZE
+                      MAIL-HEAD-TO-GRP    DELIMITED BY SPACE
+                      ' NOT FOUND'        DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               MOVE +12                TO RTC-CODE
+               PERFORM B80-CALL-RTCMAN THRU B85-EXIT
+           END-IF.
+
+           IF  STAT-NORMAL(VSUB)
       * get message id control record
                MOVE ZERO               TO MMID-ID
 
@@ -373,7 +391,7 @@
                SET  FUNC-READUPD(VSUB) TO TRUE
                MOVE MMID-KEY           TO VSAM-KEYD(VSUB)
                READ MAILMID RECORD KEY IS MMID-KEY END-READ
-      *    END-IF.
+           END-IF.
 
            IF  STAT-NORMAL(VSUB)
       * increment message id control record
@@ -437,72 +455,122 @@
        D00-MAIL-DISTRIBUTION.
 
       * get mail distribution header record
-      *    MOVE MAIL-DIST-TO-GRP       TO MDST-GRP-NAME
-      *    SET  MDST-GRP-HEADER        TO TRUE
+           MOVE MAIL-DIST-TO-GRP       TO MDST-GRP-NAME
+           SET  MDST-GRP-HEADER        TO TRUE
 
-      *    MOVE MDST                   TO VSUB
-      *    SET  FUNC-READ(VSUB)        TO TRUE
-      *    MOVE MDST-KEY               TO VSAM-KEYD(VSUB)
-      *    READ MAILDST RECORD KEY IS MDST-KEY END-READ
+           MOVE MDST                   TO VSUB
+           SET  FUNC-READ(VSUB)        TO TRUE
+           MOVE MDST-KEY               TO VSAM-KEYD(VSUB)
+           READ MAILDST RECORD KEY IS MDST-KEY END-READ
 
-      *    IF  STAT-NOTFND(VSUB)
-      * report errors and abend process
-      *        MOVE 1                  TO VAR-TEXTL
-      *        STRING THIS-PGM            DELIMITED BY SPACE
-      *               ': EXTENDED GROUP ' DELIMITED BY SIZE
-      *               MAIL-HEAD-TO-GRP    DELIMITED BY SPACE
-      *               ' NOT FOUND'        DELIMITED BY SIZE
-      *            INTO VAR-TEXT     WITH POINTER VAR-TEXTL
-      *        SUBTRACT 1            FROM VAR-TEXTL
-      *        DISPLAY VAR-TEXT(1:VAR-TEXTL)
-      *                              UPON CONSOLE
-      *        MOVE +12                TO RTC-CODE
-      *        PERFORM B80-CALL-RTCMAN THRU B85-EXIT
-      *    END-IF.
-
-      *    IF  STAT-NORMAL(VSUB)
-      * get extended message distribution sequence number
+           IF  STAT-NOTFND(VSUB)
+      * report errors and reject the request
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': EXTENDED GROUP ' DELIMITED BY SIZE
+                      MDST-GRP-NAME       DELIMITED BY SPACE
+                      ' NOT FOUND'        DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               MOVE +12                TO RTC-CODE
+               PERFORM B80-CALL-RTCMAN THRU B85-EXIT
+           END-IF.
+
+           IF  STAT-NORMAL(VSUB)
+      * get message id header record to check the private flag
+               MOVE MAIL-ID             TO MMID-ID
+               MOVE MMID                TO VSUB
+               SET  FUNC-READ(VSUB)     TO TRUE
+               MOVE MMID-KEY            TO VSAM-KEYD(VSUB)
+               READ MAILMID RECORD KEY IS MMID-KEY END-READ
+           END-IF.
+
+           IF  STAT-NOTFND(VSUB)
+      * report errors and reject the request
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': MESSAGE HEADER' DELIMITED BY SIZE
+                      ' NOT FOUND'        DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               MOVE +12                TO RTC-CODE
+               PERFORM B80-CALL-RTCMAN THRU B85-EXIT
+           END-IF.
+
+           IF  STAT-NORMAL(VSUB)
+           AND MMID-IS-PRIVATE
+      * report errors and reject the request
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': MESSAGE IS PRIVATE' DELIMITED BY SIZE
+                      ' -- DISTRIBUTION NOT ALLOWED' DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               MOVE +12                TO RTC-CODE
+               PERFORM B80-CALL-RTCMAN THRU B85-EXIT
+           END-IF.
+
+           IF  STAT-NORMAL(VSUB)
+           AND RTC-CODE < +8
+      * position just past this message's own extension records
+               MOVE HIGH-VALUES        TO MMDS-KEY
                MOVE MAIL-ID            TO MMDS-ID
-               MOVE ZEROES             TO MMDS-SEQ
                MOVE MMDS               TO VSUB
                SET  FUNC-START(VSUB)   TO TRUE
                MOVE MMDS-KEY           TO VSAM-KEYD(VSUB)
                START MAILMDS KEY >= MMDS-KEY END-START
-      *comperr READ MAILMDS PREVIOUS RECORD END-READ
-               PERFORM WITH TEST BEFORE
-                 UNTIL MMDS-ID NOT = MAIL-ID
-                    OR NOT STAT-NORMAL(VSUB)
-                   SET  FUNC-READNEXT(VSUB) TO TRUE
-                   READ MAILMDS NEXT RECORD END-READ
+               IF  STAT-NOTFND(VSUB)
+      *            no higher message id on file -- position at the end
+                   MOVE HIGH-VALUES    TO MMDS-KEY
+                   START MAILMDS KEY >= MMDS-KEY END-START
+               END-IF
+               IF  STAT-NORMAL(VSUB)
+               OR  STAT-NOTFND(VSUB)
+      *            get the record immediately before that position --
+      *            the all-HIGH-VALUES START above always comes back
+      *            NOTFND (no key can equal or exceed it), so this has
+      *            to fire on NOTFND too or READ PREVIOUS never runs
+                   SET  FUNC-READPREV(VSUB) TO TRUE
+                   READ MAILMDS PREVIOUS RECORD END-READ
                    MOVE MMDS-KEY       TO VSAM-KEYD(VSUB)
-                   IF  STAT-NORMAL(VSUB)
-                   AND MMDS-ID = MAIL-ID
-                       MOVE MMDS-SEQ   TO MAIL-SEQ
-                   END-IF
-               END-PERFORM
+               END-IF
                IF  STAT-NORMAL(VSUB)
                OR  STAT-NOTFND(VSUB)
-               OR  STAT-EOFILE(VSUB)
+               IF  MMDS-ID = MAIL-ID
+               AND MMDS-SEQ >= 3000
+      * report errors and reject the request
+                   MOVE 1                  TO VAR-TEXTL
+                   STRING THIS-PGM            DELIMITED BY SPACE
+                          ': DIST LIMIT REACHED' DELIMITED BY SIZE
+                       INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+                   SUBTRACT 1            FROM VAR-TEXTL
+                   DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                         UPON CONSOLE
+                   MOVE +12                TO RTC-CODE
+                   PERFORM B80-CALL-RTCMAN THRU B85-EXIT
+               ELSE
+      * build extended message distribution record
                    IF  MMDS-ID = MAIL-ID
-                       ADD  1          TO MAIL-SEQ
-                                   GIVING MMDS-SEQ
+                       ADD  1          TO MMDS-SEQ
                    ELSE
                        MOVE MAIL-ID    TO MMDS-ID
                        MOVE 1          TO MMDS-SEQ
                    END-IF
-                   MOVE ZEROES         TO MAIL-SEQ
-                   MOVE MAIL-HEAD-TO-GRP
+                   MOVE MAIL-DIST-TO-GRP
                                        TO MMDS-TO-GRP
-               END-IF
       * write extended message distribution record
-               IF  STAT-NORMAL(VSUB)
-               OR  STAT-NOTFND(VSUB)
-               OR  STAT-EOFILE(VSUB)
                    SET FUNC-WRITE(VSUB) TO TRUE
                    MOVE MMDS-KEY       TO VSAM-KEYD(VSUB)
                    WRITE MAILMDS-RECORD END-WRITE
                END-IF
-      *    END-IF.
+               END-IF
+           END-IF.
 
            IF  NOT STAT-NORMAL(VSUB)
            AND RTC-CODE < +8
@@ -603,6 +671,45 @@
        F90-EXIT.
            EXIT.
 
+      /*****************************************************************
+      *    MAIL DELIVERED ROUTINE                                      *
+      ******************************************************************
+       H00-MAIL-DELIVERED.
+
+      * get message id header record
+           MOVE MAIL-ID                TO MMID-ID.
+
+           MOVE MMID                   TO VSUB.
+           SET  FUNC-READUPD(VSUB)     TO TRUE.
+           MOVE MMID-KEY               TO VSAM-KEYD(VSUB).
+           READ MAILMID RECORD KEY IS MMID-KEY END-READ.
+
+           IF  STAT-NORMAL(VSUB)
+      * stamp the actual delivery time -- distinct from the
+      * changed/complete timestamp, which only tracks the header
+               CALL 'ASKTIME'       USING MMID-SENT-TIMESTAMP
+               MOVE JOBD-EXEC-PGM      TO MMID-UPDATED-BY
+      * rewrite message id header record
+               SET  FUNC-REWRITE(VSUB) TO TRUE
+               REWRITE MAILMID-RECORD END-REWRITE
+           END-IF.
+
+           IF  NOT STAT-NORMAL(VSUB)
+      * report errors and abend process
+               MOVE 1                  TO VAR-TEXTL
+               STRING THIS-PGM            DELIMITED BY SPACE
+                      ': DELIVERING '
+                      'MAIL MESSAGE...'   DELIMITED BY SIZE
+                   INTO VAR-TEXT     WITH POINTER VAR-TEXTL
+               SUBTRACT 1            FROM VAR-TEXTL
+               DISPLAY VAR-TEXT(1:VAR-TEXTL)
+                                     UPON CONSOLE
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+
+       H90-EXIT.
+           EXIT.
+
       /*****************************************************************
       *    MAIL PURGE ROUTINE                                          *
       ******************************************************************
